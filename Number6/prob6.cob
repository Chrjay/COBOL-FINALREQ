@@ -5,27 +5,39 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT POPUL-FILE ASSIGN TO "D:\h\Prog-Prob6\POPUL.TXT"
+      *> req 023: file name is built at runtime from the school year so
+      *> each term's report is kept instead of overwriting the last one.
+           SELECT POPUL-FILE ASSIGN TO WS-POPUL-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
        
        DATA DIVISION.
        FILE SECTION.
        FD POPUL-FILE.
-       01 OUTREC               PIC X(80).
+      *> widened to match REC-OUT (124 bytes) -- WRITE OUTREC FROM
+      *> REC-OUT was silently truncating RATIO-OUT/RATIO-FLAG-OUT/
+      *> SEM-OUT/YEAR-OUT when OUTREC was only 80 bytes; widened again
+      *> when SEM-OUT grew from 14 to 16 bytes to hold "Second
+      *> Semester" without truncation.
+       01 OUTREC               PIC X(124).
 
        WORKING-STORAGE SECTION.
        01 INPUT-DATA.
+      *> req 022: PUP has opened campuses past the original 4.
            05 BCODE-IN         PIC 9(2).
-               88 VALID-RANGE  VALUE 1 THRU 4.
+               88 VALID-RANGE  VALUE 1 THRU 10.
            05 NUMCOURSE-IN     PIC 9(2).
            05 NUMREGFAC-IN     PIC 9(3).
            05 NUMPTFAC-IN      PIC 9(3).
            05 NUMSTUD-IN       PIC 9(6).
            05 NUMREG-IN        PIC 9(6).
        01 TRACKER-TABLE.
-           05 NUM-STATUS       PIC X OCCURS 4 TIMES VALUE 'N'.
+           05 NUM-STATUS       PIC X OCCURS 10 TIMES VALUE 'N'.
                88 IS-USED          VALUE 'Y'.
                88 IS-AVAILABLE     VALUE 'N'.
+      *> req 022: branch-name lookup driven by a table instead of a
+      *> hardcoded EVALUATE BCODE-IN, so new campuses just add a row.
+       01 BRANCH-NAME-TABLE.
+           05 BRANCH-NAME-ENTRY OCCURS 10 TIMES PIC X(20) VALUE SPACES.
        01 COMPUTE-DATA.
            05 LOCNAME          PIC X(20).
            05 NUMIRREG         PIC 9(6).
@@ -33,11 +45,30 @@
            05 LARGESTUD        PIC 9(6) VALUE 0.
            05 LARGEFAC         PIC 9(6) VALUE 0.
            05 ERR-MSG          PIC X(50).
-       
+      *> req 021 / req 024: student-to-faculty ratio and the ceiling
+      *> CHED accreditation expects it to stay under. Sized to
+      *> NUMSTUD-IN's full PIC 9(6) range since TOTFAC can be as low
+      *> as 1 -- a 3-digit field would silently truncate the extreme
+      *> imbalance this check exists to catch.
+           05 WS-RATIO         PIC 9(6)V99.
+           05 WS-MAX-RATIO     PIC 999V99 VALUE 040.00.
+           05 WS-RATIO-FLAG    PIC X VALUE 'N'.
+      *> req 020: PUP system-wide grand total across every branch.
+           05 WS-TOT-COURSES   PIC 9(4) VALUE 0.
+           05 WS-TOT-STUD      PIC 9(7) VALUE 0.
+           05 WS-TOT-FAC       PIC 9(7) VALUE 0.
+
+      *> req 023: semester/school year prompted at startup instead of
+      *> hardcoded into H4/H5, so the report can be rerun each term.
+      *> widened to fit "Second Semester" (15 chars) without truncation.
+       01 WS-SEMESTER          PIC X(16) VALUE "First Semester".
+       01 WS-SCHOOL-YEAR       PIC X(9)  VALUE "2010-2011".
+       01 WS-POPUL-FILENAME    PIC X(60).
+
        01 TEMP-DATA.
            05 LSTUDBRANCH      PIC X(20).
            05 LFACBRANCH       PIC X(20).
-       
+
        01 CHECK-CONT.
            05 EOFSW           PIC X VALUE 'Y'.
            05 FLAGSW          PIC X VALUE 'N'.
@@ -57,11 +88,11 @@
            05 FILLER           PIC X(32) VALUE SPACES.
        01  H4.
            05 FILLER           PIC X(33) VALUE SPACES.
-           05 FILLER           PIC X(14) VALUE "First Semester".
+           05 H4-SEMESTER      PIC X(16).
            05 FILLER           PIC X(33) VALUE SPACES.
        01 H5.
            05 FILLER           PIC X(35) VALUE SPACES.
-           05 FILLER           PIC X(9) VALUE "2010-2011".
+           05 H5-YEAR          PIC X(9).
            05 FILLER           PIC X(36) VALUE SPACES.
 
        01 SH1.
@@ -95,7 +126,24 @@
            05 FILLER           PIC X(11) VALUE SPACES.
            05 TOTFAC-OUT       PIC ZZZ,ZZ9.
            05 FILLER           PIC X(11) VALUE SPACES.
-       
+      *> widened alongside WS-RATIO to hold its full 6-digit range.
+           05 RATIO-OUT        PIC ZZZ,ZZ9.99.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 RATIO-FLAG-OUT   PIC X.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 SEM-OUT           PIC X(16).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 YEAR-OUT          PIC X(9).
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER           PIC X(6) VALUE SPACES.
+           05 FILLER           PIC X(24) VALUE "PUP SYSTEM-WIDE TOTAL".
+           05 GT-COURSE-OUT    PIC ZZ9.
+           05 FILLER           PIC X(14) VALUE SPACES.
+           05 GT-STUD-OUT      PIC Z,ZZZ,ZZ9.
+           05 FILLER           PIC X(9) VALUE SPACES.
+           05 GT-FAC-OUT       PIC Z,ZZZ,ZZ9.
+
        SCREEN SECTION.
        01 HEADER.
            05 BLANK SCREEN.
@@ -103,8 +151,8 @@
                "Polytechnic University of the Philippines".
            05 LINE 2 COL 32 VALUE "Sta. Mesa, Manila".
            05 LINE 5 COL 32 VALUE "Population Report".
-           05 LINE 6 COL 34 VALUE "First Semester".
-           05 LINE 7 COL 36 VALUE "2010-2011".
+           05 LINE 6 COL 34 PIC X(16) FROM WS-SEMESTER.
+           05 LINE 7 COL 36 PIC X(9) FROM WS-SCHOOL-YEAR.
        01 LAYOUT.
            05 LINE 9 COL 1 VALUE "Location Branch Code: ".
            05 LINE 10 COL 1 VALUE "Location Name: ".
@@ -133,6 +181,21 @@
            05 LINE 18 COL 47 PIC X USING EOFSW REQUIRED AUTO.
        01 SCR-ERROR.
            05 LINE 18 COL 1 FROM ERR-MSG.
+       01 SCR-RATIO.
+           05 LINE 17 COL 1 VALUE "Student-Faculty Ratio: ".
+           05 LINE 17 COL 30 PIC ZZZ,ZZ9.99 FROM WS-RATIO.
+      *> req 024: own row starting at column 1, like SCR-ERROR, instead
+      *> of tacking the warning onto the end of the ratio row where it
+      *> can run past column 80.
+       01 SCR-RATIO-WARN.
+           05 LINE 22 COL 1 FROM ERR-MSG.
+       01 SCR-TERM.
+           05 BLANK SCREEN.
+           05 LINE 1 COL 1 VALUE "Semester (e.g. First Semester): ".
+           05 LINE 1 COL 34 PIC X(16) USING WS-SEMESTER REQUIRED AUTO.
+           05 LINE 2 COL 1 VALUE "School Year (e.g. 2025-2026): ".
+           05 LINE 2 COL 32 PIC X(9) USING WS-SCHOOL-YEAR REQUIRED
+               AUTO.
        01 SCR-FINAL.
            05 LINE 20 COL 1 VALUE "Largest No. of Enrolled Students: ".
            05 LINE 20 COL 45 PIC ZZZ,ZZ9 FROM LARGESTUD.
@@ -145,6 +208,11 @@
        
        PROCEDURE DIVISION.
        MAIN-RTN.
+      *> req 023: prompt for the term before anything is opened so the
+      *> file name and headers can be built from it.
+           DISPLAY SCR-TERM
+           ACCEPT SCR-TERM
+
            PERFORM INITIAL-RTN
 
            PERFORM PROCESS-RTN UNTIL EOFSW = 'N' OR 'n'
@@ -152,6 +220,20 @@
            PERFORM FINISH-RTN
            STOP RUN.
        INITIAL-RTN.
+      *> req 023: name POPUL.TXT by school year so each term's report
+      *> is retained instead of overwriting the last run's.
+      *> req 023: keyed on year AND semester -- year alone collided
+      *> First and Second Semester of the same year into one file.
+           STRING "D:\h\Prog-Prob6\POPUL_" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SCHOOL-YEAR) DELIMITED BY SIZE
+                  "_"                    DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SEMESTER) DELIMITED BY SIZE
+                  ".TXT"                 DELIMITED BY SIZE
+               INTO WS-POPUL-FILENAME
+           END-STRING
+           PERFORM INIT-BRANCH-NAMES
+           MOVE WS-SEMESTER TO H4-SEMESTER
+           MOVE WS-SCHOOL-YEAR TO H5-YEAR
            OPEN OUTPUT POPUL-FILE
            WRITE OUTREC FROM H1
            WRITE OUTREC FROM H2
@@ -163,7 +245,21 @@
            WRITE OUTREC FROM SPACES
            WRITE OUTREC FROM SH1
            WRITE OUTREC FROM SH2.
-           
+
+       INIT-BRANCH-NAMES.
+      *> req 022: branch-name lookup driven by a table instead of a
+      *> hardcoded EVALUATE, so adding a campus is one more row here.
+           MOVE "PUP Main" TO BRANCH-NAME-ENTRY(1)
+           MOVE "PUP Commonwealth" TO BRANCH-NAME-ENTRY(2)
+           MOVE "PUP Sta. Rosa" TO BRANCH-NAME-ENTRY(3)
+           MOVE "PUP Taguig" TO BRANCH-NAME-ENTRY(4)
+           MOVE "PUP Bansud" TO BRANCH-NAME-ENTRY(5)
+           MOVE "PUP Ragay" TO BRANCH-NAME-ENTRY(6)
+           MOVE "PUP Sto. Tomas" TO BRANCH-NAME-ENTRY(7)
+           MOVE "PUP Lopez" TO BRANCH-NAME-ENTRY(8)
+           MOVE "PUP San Pedro" TO BRANCH-NAME-ENTRY(9)
+           MOVE "PUP Unisan" TO BRANCH-NAME-ENTRY(10).
+
        PROCESS-RTN.
            DISPLAY HEADER
            DISPLAY LAYOUT
@@ -174,7 +270,7 @@
                ACCEPT SCR-BCODE
                EVALUATE TRUE
                    WHEN NOT VALID-RANGE
-                     MOVE "ERROR: Numbers 1-4 Only." TO ERR-MSG
+                     MOVE "ERROR: Numbers 1-10 Only." TO ERR-MSG
                      DISPLAY SCR-ERROR
 
                    WHEN IS-USED(BCODE-IN) 
@@ -187,13 +283,8 @@
                      MOVE SPACES TO ERR-MSG
                      DISPLAY SCR-ERROR
 
-                     EVALUATE BCODE-IN
-                        WHEN 1 MOVE "PUP Main" TO LOCNAME
-                        WHEN 2 MOVE "PUP Commonwealth" TO LOCNAME
-                        WHEN 3 MOVE "PUP Sta. Rosa" TO LOCNAME
-                        WHEN 4 MOVE "PUP Taguig" TO LOCNAME
-                     END-EVALUATE 
-                      
+                     MOVE BRANCH-NAME-ENTRY(BCODE-IN) TO LOCNAME
+
                       DISPLAY SCR-LOC-NAME
 
                END-EVALUATE  
@@ -222,6 +313,27 @@
 
            COMPUTE TOTFAC = NUMREGFAC-IN + NUMPTFAC-IN
 
+      *> req 021 / req 024: ratio, flagged when it exceeds the CHED
+      *> accreditation ceiling. A branch with no faculty on file has no
+      *> ratio to compute; skip it instead of dividing by zero.
+           IF TOTFAC = 0
+               MOVE 0 TO WS-RATIO
+               MOVE 'N' TO WS-RATIO-FLAG
+               MOVE SPACES TO ERR-MSG
+           ELSE
+               COMPUTE WS-RATIO ROUNDED = NUMSTUD-IN / TOTFAC
+               IF WS-RATIO > WS-MAX-RATIO
+                   MOVE 'Y' TO WS-RATIO-FLAG
+                   MOVE "WARNING: Student-Faculty ratio exceeds limit"
+                       TO ERR-MSG
+               ELSE
+                   MOVE 'N' TO WS-RATIO-FLAG
+                   MOVE SPACES TO ERR-MSG
+               END-IF
+           END-IF
+           DISPLAY SCR-RATIO
+           DISPLAY SCR-RATIO-WARN
+
            IF LARGESTUD < NUMREG-IN
                MOVE NUMREG-IN TO LARGESTUD
                MOVE LOCNAME TO LSTUDBRANCH
@@ -236,8 +348,18 @@
            MOVE NUMCOURSE-IN TO NUMCOURSE-OUT
            MOVE NUMSTUD-IN TO NUMSTUD-OUT
            MOVE TOTFAC TO TOTFAC-OUT
+           MOVE WS-RATIO TO RATIO-OUT
+           MOVE WS-RATIO-FLAG TO RATIO-FLAG-OUT
+           MOVE WS-SEMESTER TO SEM-OUT
+           MOVE WS-SCHOOL-YEAR TO YEAR-OUT
            WRITE OUTREC FROM REC-OUT
-           
+
+      *> req 020: system-wide grand total, printed by FINISH-RTN.
+           ADD NUMCOURSE-IN TO WS-TOT-COURSES
+           ADD NUMSTUD-IN TO WS-TOT-STUD
+           ADD TOTFAC TO WS-TOT-FAC
+
+
            MOVE 'N' TO FLAGSW
            MOVE SPACE TO EOFSW
            PERFORM UNTIL FLAGSW = 'Y'
@@ -247,12 +369,18 @@
                    MOVE 'Y' TO FLAGSW
                    MOVE SPACES TO ERR-MSG
                    DISPLAY SCR-ERROR
-               ELSE 
-                   MOVE "ERROR: Y or N Only" TO SCR-ERROR
-                   DISPLAY ERROR
-               END-IF 
-           END-PERFORM.       
+               ELSE
+                   MOVE "ERROR: Y or N Only" TO ERR-MSG
+                   DISPLAY SCR-ERROR
+               END-IF
+           END-PERFORM.
        FINISH-RTN.
+      *> req 020: one grand-total row after the last branch's REC-OUT.
+           MOVE WS-TOT-COURSES TO GT-COURSE-OUT
+           MOVE WS-TOT-STUD TO GT-STUD-OUT
+           MOVE WS-TOT-FAC TO GT-FAC-OUT
+           WRITE OUTREC FROM GRAND-TOTAL-LINE
+
            DISPLAY SCR-FINAL
            CLOSE POPUL-FILE.
 
