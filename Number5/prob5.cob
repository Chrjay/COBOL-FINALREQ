@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. EXAMRESULT5.
 
        ENVIRONMENT DIVISION.
@@ -17,8 +17,9 @@ IDENTIFICATION DIVISION.
        77 VALID-FLAG     PIC 9 VALUE 0.
        77 VALIDANS       PIC 9 VALUE 0.
        77 HEADER-WRITTEN PIC 9 VALUE 0.
-       77 PASSED-COUNT   PIC 99 VALUE 0.
-       77 FAILED-COUNT   PIC 99 VALUE 0.
+      *> req 017: a big exam batch runs well past 99 examinees.
+       77 PASSED-COUNT   PIC 9(5) VALUE 0.
+       77 FAILED-COUNT   PIC 9(5) VALUE 0.
        77 ANS            PIC X.
 
        01 EXAM-REC.
@@ -32,6 +33,7 @@ IDENTIFICATION DIVISION.
            05 TOTAL-ITEMS    PIC 9(3).
            05 SCORE          PIC 9(3).
            05 PASS-SCORE     PIC 9(3).
+           05 RATING         PIC 999V99.
            05 REMARKS        PIC X(6).
 
        01 INPUT-TEMP.
@@ -40,6 +42,49 @@ IDENTIFICATION DIVISION.
        01 PASSING-DATA.
            05 PASS-PERCENT   PIC 99.
 
+      *> req 015: pass/fail tallies broken down by university/course.
+       01 UNIV-STATS-TABLE.
+           05 UNIV-STATS OCCURS 5 TIMES INDEXED BY UNIV-IDX.
+               10 UNIV-STAT-PASSED  PIC 9(5) VALUE 0.
+               10 UNIV-STAT-FAILED  PIC 9(5) VALUE 0.
+       01 COURSE-STATS-TABLE.
+           05 COURSE-STATS OCCURS 3 TIMES INDEXED BY COURSE-IDX.
+               10 COURSE-STAT-PASSED PIC 9(5) VALUE 0.
+               10 COURSE-STAT-FAILED PIC 9(5) VALUE 0.
+
+      *> req 016: highest-scoring examinee this batch (by rating).
+       01 TOP-SCORER-DATA.
+           05 TOP-RATING     PIC 999V99 VALUE 0.
+           05 TOP-NAME       PIC X(25) VALUE SPACES.
+           05 TOP-UNIV-NAME  PIC X(5)  VALUE SPACES.
+           05 TOP-COURSE-NAME PIC X(4) VALUE SPACES.
+
+      *> req 019: minimum exam-day age eligibility check on BIRTH-DATE,
+      *> entered as MM/DD/YYYY.
+      *> UNSTRING's targets are alphanumeric so a non-digit substring
+      *> (e.g. "AB") is caught by NOT NUMERIC before it is moved into
+      *> the numeric working fields below -- moving straight into a
+      *> numeric PICTURE would silently zero-fill it instead.
+       01 WS-BIRTH-MM-X     PIC XX.
+       01 WS-BIRTH-DD-X     PIC XX.
+       01 WS-BIRTH-YYYY-X   PIC X(4).
+       01 WS-BIRTH-MM       PIC 99.
+       01 WS-BIRTH-DD       PIC 99.
+       01 WS-BIRTH-YYYY     PIC 9(4).
+       01 WS-TODAY.
+           05 WS-TODAY-YYYY PIC 9(4).
+           05 WS-TODAY-MM   PIC 99.
+           05 WS-TODAY-DD   PIC 99.
+       01 WS-AGE            PIC 9(3).
+       01 WS-MIN-AGE         PIC 99 VALUE 21.
+       01 WS-DATE-FIELDS     PIC 9 VALUE 0.
+
+      *> req 018: PRC printouts always report a numeric rating -- edited
+      *> display fields so RATING/TOP-RATING show as a percentage
+      *> instead of an unpunctuated digit string.
+       01 WS-RATING-DISP     PIC ZZ9.99.
+       01 WS-TOP-RATING-DISP PIC ZZ9.99.
+
        SCREEN SECTION.
        01 CLRSCR.
            05 BLANK SCREEN.
@@ -65,8 +110,7 @@ IDENTIFICATION DIVISION.
            DISPLAY (5,1) "Examinee Name: "
            ACCEPT (5,40) EXAM-NAME
 
-           DISPLAY (6,1) "Date of Birth: "
-           ACCEPT (6,40) BIRTH-DATE
+           PERFORM GET-BIRTHDATE
 
            PERFORM GET-UNIVERSITY
            DISPLAY (7,1) "University Name: "
@@ -76,9 +120,7 @@ IDENTIFICATION DIVISION.
            DISPLAY (8,1) "Course Name: "
            DISPLAY (8,40) COURSE-NAME
 
-           DISPLAY (9,1) "Total No. of Items: "
-           ACCEPT (9,40) TOTAL-ITEMS-IN
-           MOVE FUNCTION NUMVAL(TOTAL-ITEMS-IN) TO TOTAL-ITEMS
+           PERFORM GET-TOTAL-ITEMS
 
            DISPLAY (10,1) "Test Result (Score): "
            ACCEPT (10,40) SCORE-IN
@@ -87,6 +129,9 @@ IDENTIFICATION DIVISION.
            PERFORM CALCULATE-REMARKS
            DISPLAY (11,1) "Remarks: "
            DISPLAY (11,40) REMARKS
+           DISPLAY (12,1) "Rating: "
+           MOVE RATING TO WS-RATING-DISP
+           DISPLAY (12,40) WS-RATING-DISP
 
            PERFORM UPDATE-TOTALS
            PERFORM WRITE-RECORD
@@ -96,6 +141,78 @@ IDENTIFICATION DIVISION.
                MOVE 1 TO VALIDANS
            END-IF.
 
+       GET-BIRTHDATE.
+      *> req 019: reject examinees under the licensure board's minimum
+      *> exam age, computed from BIRTH-DATE (MM/DD/YYYY) vs today.
+           MOVE 0 TO VALID-FLAG
+           PERFORM UNTIL VALID-FLAG = 1
+               DISPLAY (6,1) "Date of Birth (MM/DD/YYYY): "
+               ACCEPT (6,40) BIRTH-DATE
+               MOVE SPACES TO WS-BIRTH-MM-X WS-BIRTH-DD-X
+                   WS-BIRTH-YYYY-X
+               MOVE 0 TO WS-DATE-FIELDS
+               UNSTRING BIRTH-DATE DELIMITED BY "/"
+                   INTO WS-BIRTH-MM-X WS-BIRTH-DD-X WS-BIRTH-YYYY-X
+                   TALLYING IN WS-DATE-FIELDS
+               END-UNSTRING
+      *> a malformed date leaves one or more UNSTRING targets unfilled
+      *> (stale) -- catch that, and reject non-digit substrings here
+      *> (on the alphanumeric field) before they can be moved into a
+      *> numeric PICTURE, which would silently zero-fill them instead
+      *> of failing the NUMERIC test.
+               IF WS-DATE-FIELDS NOT = 3
+                   OR WS-BIRTH-MM-X NOT NUMERIC
+                   OR WS-BIRTH-DD-X NOT NUMERIC
+                   OR WS-BIRTH-YYYY-X NOT NUMERIC
+                   DISPLAY (7,1)
+                       "ERROR: Enter date as MM/DD/YYYY            "
+               ELSE
+                   MOVE WS-BIRTH-MM-X TO WS-BIRTH-MM
+                   MOVE WS-BIRTH-DD-X TO WS-BIRTH-DD
+                   MOVE WS-BIRTH-YYYY-X TO WS-BIRTH-YYYY
+                   IF WS-BIRTH-MM < 1 OR WS-BIRTH-MM > 12
+                       OR WS-BIRTH-DD < 1 OR WS-BIRTH-DD > 31
+                       DISPLAY (7,1)
+                           "ERROR: Month must be 1-12, day 1-31    "
+                   ELSE
+                       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+                       COMPUTE WS-AGE = WS-TODAY-YYYY - WS-BIRTH-YYYY
+                       IF WS-TODAY-MM < WS-BIRTH-MM
+                           SUBTRACT 1 FROM WS-AGE
+                       ELSE
+                           IF WS-TODAY-MM = WS-BIRTH-MM AND
+                              WS-TODAY-DD < WS-BIRTH-DD
+                               SUBTRACT 1 FROM WS-AGE
+                           END-IF
+                       END-IF
+                       IF WS-AGE < WS-MIN-AGE
+                           DISPLAY (7,1)
+                             "ERROR: Examinee is under minimum exam age"
+                       ELSE
+                           MOVE 1 TO VALID-FLAG
+                           DISPLAY (7,1)
+                             "                                        "
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       GET-TOTAL-ITEMS.
+      *> a 0 item count divides by zero in CALCULATE-REMARKS' rating
+      *> computation -- reject it the same way GET-UNIVERSITY/
+      *> GET-COURSE reject an out-of-range code.
+           MOVE 0 TO VALID-FLAG
+           PERFORM UNTIL VALID-FLAG = 1
+               DISPLAY (9,1) "Total No. of Items: "
+               ACCEPT (9,40) TOTAL-ITEMS-IN
+               MOVE FUNCTION NUMVAL(TOTAL-ITEMS-IN) TO TOTAL-ITEMS
+               IF TOTAL-ITEMS > 0
+                   MOVE 1 TO VALID-FLAG
+               ELSE
+                   DISPLAY (9,60) "ERROR: Must be greater than 0"
+               END-IF
+           END-PERFORM.
+
        GET-UNIVERSITY.
            MOVE 0 TO VALID-FLAG
            PERFORM UNTIL VALID-FLAG = 1
@@ -147,6 +264,8 @@ IDENTIFICATION DIVISION.
                    MOVE 50 TO PASS-PERCENT
            END-EVALUATE
            COMPUTE PASS-SCORE = TOTAL-ITEMS * PASS-PERCENT / 100
+      *> req 018: numeric rating alongside the PASSED/FAILED verdict.
+           COMPUTE RATING ROUNDED = SCORE / TOTAL-ITEMS * 100
            MOVE "FAILED" TO REMARKS
            IF SCORE >= PASS-SCORE
                MOVE "PASSED" TO REMARKS
@@ -155,24 +274,40 @@ IDENTIFICATION DIVISION.
        UPDATE-TOTALS.
            IF REMARKS = "PASSED"
                ADD 1 TO PASSED-COUNT
+               ADD 1 TO UNIV-STAT-PASSED(UNIV-CODE)
+               ADD 1 TO COURSE-STAT-PASSED(COURSE-CODE)
            ELSE
                ADD 1 TO FAILED-COUNT
+               ADD 1 TO UNIV-STAT-FAILED(UNIV-CODE)
+               ADD 1 TO COURSE-STAT-FAILED(COURSE-CODE)
+           END-IF
+
+      *> req 016: batch topnotcher, tracked the way BROWNOUT-BILLING
+      *> tracks its single highest-usage customer.
+           IF RATING > TOP-RATING
+               MOVE RATING TO TOP-RATING
+               MOVE EXAM-NAME TO TOP-NAME
+               MOVE UNIV-NAME TO TOP-UNIV-NAME
+               MOVE COURSE-NAME TO TOP-COURSE-NAME
            END-IF.
 
        WRITE-RECORD.
            MOVE SPACES TO OUT-REC
+           MOVE RATING TO WS-RATING-DISP
            STRING
-               EXAM-NO     DELIMITED BY SIZE
+               EXAM-NO       DELIMITED BY SIZE
                SPACE SPACE
-               EXAM-NAME   DELIMITED BY SIZE
+               EXAM-NAME     DELIMITED BY SIZE
                SPACE SPACE
-               BIRTH-DATE  DELIMITED BY SIZE
+               BIRTH-DATE    DELIMITED BY SIZE
                SPACE SPACE
-               UNIV-NAME   DELIMITED BY SIZE
+               UNIV-NAME     DELIMITED BY SIZE
                SPACE SPACE
-               COURSE-NAME DELIMITED BY SIZE
+               COURSE-NAME   DELIMITED BY SIZE
                SPACE SPACE
-               REMARKS     DELIMITED BY SIZE
+               WS-RATING-DISP DELIMITED BY SIZE
+               SPACE SPACE
+               REMARKS       DELIMITED BY SIZE
            INTO OUT-REC
            END-STRING
            WRITE OUT-REC.
@@ -201,7 +336,39 @@ IDENTIFICATION DIVISION.
            DISPLAY (10,27) "Total No. of Passed: "
            DISPLAY (10,55) PASSED-COUNT
            DISPLAY (11,27) "Total No. of Failed: "
-           DISPLAY (11,55) FAILED-COUNT.
+           DISPLAY (11,55) FAILED-COUNT
+
+           DISPLAY (12,27) "Topnotcher: "
+           DISPLAY (12,55) TOP-NAME
+           DISPLAY (13,27) "Topnotcher Rating: "
+           MOVE TOP-RATING TO WS-TOP-RATING-DISP
+           DISPLAY (13,55) WS-TOP-RATING-DISP
+
+           DISPLAY (14,1)  "University 1 Passed/Failed: "
+           DISPLAY (14,32) UNIV-STAT-PASSED(1)
+           DISPLAY (14,40) UNIV-STAT-FAILED(1)
+           DISPLAY (15,1)  "University 2 Passed/Failed: "
+           DISPLAY (15,32) UNIV-STAT-PASSED(2)
+           DISPLAY (15,40) UNIV-STAT-FAILED(2)
+           DISPLAY (16,1)  "University 3 Passed/Failed: "
+           DISPLAY (16,32) UNIV-STAT-PASSED(3)
+           DISPLAY (16,40) UNIV-STAT-FAILED(3)
+           DISPLAY (17,1)  "University 4 Passed/Failed: "
+           DISPLAY (17,32) UNIV-STAT-PASSED(4)
+           DISPLAY (17,40) UNIV-STAT-FAILED(4)
+           DISPLAY (18,1)  "University 5 Passed/Failed: "
+           DISPLAY (18,32) UNIV-STAT-PASSED(5)
+           DISPLAY (18,40) UNIV-STAT-FAILED(5)
+
+           DISPLAY (19,1)  "Course 1 Passed/Failed: "
+           DISPLAY (19,28) COURSE-STAT-PASSED(1)
+           DISPLAY (19,36) COURSE-STAT-FAILED(1)
+           DISPLAY (20,1)  "Course 2 Passed/Failed: "
+           DISPLAY (20,28) COURSE-STAT-PASSED(2)
+           DISPLAY (20,36) COURSE-STAT-FAILED(2)
+           DISPLAY (21,1)  "Course 3 Passed/Failed: "
+           DISPLAY (21,28) COURSE-STAT-PASSED(3)
+           DISPLAY (21,36) COURSE-STAT-FAILED(3).
 
        WRITE-HEADER.
            IF HEADER-WRITTEN = 0
@@ -223,6 +390,8 @@ IDENTIFICATION DIVISION.
                    SPACE SPACE
                    "Course"        DELIMITED BY SIZE
                    SPACE SPACE
+                   "Rating"        DELIMITED BY SIZE
+                   SPACE SPACE
                    "Remarks"       DELIMITED BY SIZE
                INTO OUT-REC
                END-STRING
