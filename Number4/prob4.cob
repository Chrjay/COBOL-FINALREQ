@@ -6,12 +6,23 @@
        FILE-CONTROL.
            SELECT BILLING-FILE ASSIGN TO "D:\h\Prog-Prob4\BILLINGS.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT METER-HISTORY ASSIGN TO
+               "D:\h\Prog-Prob4\METERHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MH-ACCOUNT-NO
+               FILE STATUS IS WS-MH-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD BILLING-FILE.
        01 OUTREC              PIC X(150).
 
+       FD METER-HISTORY.
+       01 MH-REC.
+           05 MH-ACCOUNT-NO    PIC X(10).
+           05 MH-LAST-READ     PIC 9(6).
+
        WORKING-STORAGE SECTION.
       *---------------- INPUT FIELDS ----------------*
        01  WS-ACCOUNT-NO        PIC X(10).
@@ -27,6 +38,8 @@
        01  WS-PRICE-PER-KWH     PIC 9(3).
        01  WS-ELECTRIC-BILL     PIC 9(7)V99.
        01  WS-SYSTEM-CHARGES    PIC 9(7)V99.
+       01  WS-VAT-RATE          PIC V99 VALUE .12.
+       01  WS-VAT-AMT           PIC 9(7)V99.
        01  WS-TOTAL-BILL        PIC 9(7)V99.
 
       *---------------- FORMATTED OUTPUT ----------------*
@@ -39,6 +52,29 @@
        01  WS-MAX-CUST          PIC X(25).
        01  FLAGSW               PIC X VALUE 'N'.
 
+      *---------------- METER READING HISTORY (req 012) ---------------*
+       01  WS-MH-STATUS         PIC XX.
+       01  WS-MH-FOUND          PIC X VALUE 'N'.
+
+      *---------------- PER-AREA/TYPE HIGH USAGE (req 013) ------------*
+       01  WS-MAX-BY-AREA.
+           05 WS-MAX-AREA-ENTRY OCCURS 3 TIMES INDEXED BY WS-MA-IDX.
+               10 WS-MAX-AREA-KWH   PIC 9(6) VALUE 0.
+               10 WS-MAX-AREA-CUST  PIC X(25) VALUE SPACES.
+       01  WS-MAX-BY-TYPE.
+           05 WS-MAX-TYPE-ENTRY OCCURS 3 TIMES INDEXED BY WS-MT-IDX.
+               10 WS-MAX-TYPE-CODE  PIC X.
+               10 WS-MAX-TYPE-KWH   PIC 9(6) VALUE 0.
+               10 WS-MAX-TYPE-CUST  PIC X(25) VALUE SPACES.
+
+      *---------------- OVERDUE / DISCONNECTION (req 014) -------------*
+       01  WS-DAYS-OVERDUE       PIC 9(3) VALUE 0.
+       01  WS-SURCHARGE          PIC 9(5)V99 VALUE 0.
+       01  WS-DISCONNECT-FLAG    PIC X VALUE 'N'.
+           88 FLAG-FOR-DISCONNECT VALUE 'Y'.
+       01  WS-OVERDUE-THRESHOLD  PIC 9(3) VALUE 30.
+       01  WS-SURCHARGE-RATE     PIC V99 VALUE .10.
+
        01 H1.
            05 FILLER            PIC X(27) VALUE SPACES. 
            05 FILLER            PIC X(25) VALUE 
@@ -65,8 +101,13 @@
            05 FILLER            PIC X(06) VALUE "SYSTEM".
            05 FILLER            PIC X(02) VALUE SPACES.
            05 FILLER            PIC X(03) VALUE SPACES.
+           05 FILLER            PIC X(03) VALUE "VAT".
+           05 FILLER            PIC X(05) VALUE SPACES.
            05 FILLER            PIC X(05) VALUE "TOTAL".
            05 FILLER            PIC X(03) VALUE SPACES.
+           05 FILLER            PIC X(07) VALUE "OVERDUE".
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 FILLER            PIC X(04) VALUE "DISC".
 
        01 SH2.
            05 FILLER            PIC X(05) VALUE SPACES.
@@ -100,7 +141,13 @@
            05 FILLER            PIC X(02) VALUE SPACES.
            05 SYSCHAR-OUT       PIC Z,ZZZ.ZZ.
            05 FILLER            PIC X(02) VALUE SPACES.
+           05 VAT-OUT           PIC Z,ZZZ.ZZ.
+           05 FILLER            PIC X(02) VALUE SPACES.
            05 TOTBILL-OUT       PIC ZZ,ZZZ.ZZ.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 OVERDUE-OUT       PIC ZZ9.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 DISCFLAG-OUT      PIC X.
            05 FILLER            PIC X(01) VALUE SPACES.
 
        SCREEN SECTION.
@@ -116,14 +163,48 @@
            PERFORM FINISH-RTN
            STOP RUN.
 
-       INITIAL-RTN.    
+       INITIAL-RTN.
            OPEN OUTPUT BILLING-FILE
            WRITE OUTREC FROM H1
            WRITE OUTREC FROM H2
            WRITE OUTREC FROM SPACES
            WRITE OUTREC FROM SH1
            WRITE OUTREC FROM SH2
-           WRITE OUTREC FROM REC-OUT.
+           WRITE OUTREC FROM REC-OUT
+           PERFORM OPEN-METER-HISTORY
+           MOVE 'R' TO WS-MAX-TYPE-CODE(1)
+           MOVE 'C' TO WS-MAX-TYPE-CODE(2)
+           MOVE 'I' TO WS-MAX-TYPE-CODE(3).
+
+       OPEN-METER-HISTORY.
+      *> req 012: keyed history of each account's last meter reading,
+      *> created on first run the same way the other programs' master
+      *> files are (status 35 means "doesn't exist yet").
+           OPEN I-O METER-HISTORY
+           IF WS-MH-STATUS = "35"
+               OPEN OUTPUT METER-HISTORY
+               CLOSE METER-HISTORY
+               OPEN I-O METER-HISTORY
+           END-IF.
+
+       LOOKUP-METER-HISTORY.
+           MOVE WS-ACCOUNT-NO TO MH-ACCOUNT-NO
+           READ METER-HISTORY
+               INVALID KEY
+                   MOVE 'N' TO WS-MH-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MH-FOUND
+                   MOVE MH-LAST-READ TO WS-PREV-READ
+           END-READ.
+
+       UPDATE-METER-HISTORY.
+           MOVE WS-ACCOUNT-NO TO MH-ACCOUNT-NO
+           MOVE WS-CURR-READ TO MH-LAST-READ
+           IF WS-MH-FOUND = 'Y'
+               REWRITE MH-REC
+           ELSE
+               WRITE MH-REC
+           END-IF.
 
        PROCESS-RTN.
           DISPLAY CLRSCR
@@ -139,22 +220,30 @@
           DISPLAY (8, 1) "Customer Name: "
           ACCEPT (8, 25) WS-CUST-NAME
 
+          PERFORM LOOKUP-METER-HISTORY
+
           MOVE 'N' TO FLAGSW
           PERFORM KWH-USED-RTN UNTIL FLAGSW = 'Y'
-         
-               
+
+
           MOVE 'N' TO FLAGSW
           PERFORM ACC-CODE-RTN UNTIL FLAGSW = 'Y'
 
           DISPLAY (13, 1) "                     "
           DISPLAY (13,1) "Account Type: "
-          DISPLAY (13, 25) WS-ACCOUNT-TYPE 
+          DISPLAY (13, 25) WS-ACCOUNT-TYPE
 
           MOVE 'N' TO FLAGSW
           PERFORM AREA-CODE-RTN UNTIL FLAGSW = 'Y'
 
-          COMPUTE WS-TOTAL-BILL = WS-ELECTRIC-BILL + WS-SYSTEM-CHARGES
-               
+          COMPUTE WS-VAT-AMT =
+              (WS-ELECTRIC-BILL + WS-SYSTEM-CHARGES) * WS-VAT-RATE
+          COMPUTE WS-TOTAL-BILL =
+              WS-ELECTRIC-BILL + WS-SYSTEM-CHARGES + WS-VAT-AMT
+
+          MOVE 'N' TO FLAGSW
+          PERFORM OVERDUE-RTN UNTIL FLAGSW = 'Y'
+
           MOVE WS-SYSTEM-CHARGES TO WS-SYS-CHG-DISP
           MOVE WS-TOTAL-BILL TO WS-TOTAL-DISP
 
@@ -164,6 +253,8 @@
           DISPLAY (16,1) "Total Bill: "
           DISPLAY (16, 25) WS-TOTAL-DISP
 
+          PERFORM UPDATE-MAX-USAGE
+
           IF WS-KWH-USED > WS-MAX-KWH
                MOVE WS-KWH-USED TO WS-MAX-KWH
                MOVE WS-CUST-NAME TO WS-MAX-CUST
@@ -174,9 +265,14 @@
           MOVE WS-ACCOUNT-TYPE TO ACCTYPE-OUT
           MOVE WS-KWH-USED TO KWH-OUT
           MOVE WS-SYSTEM-CHARGES TO SYSCHAR-OUT
+          MOVE WS-VAT-AMT TO VAT-OUT
           MOVE WS-TOTAL-BILL TO TOTBILL-OUT
+          MOVE WS-DAYS-OVERDUE TO OVERDUE-OUT
+          MOVE WS-DISCONNECT-FLAG TO DISCFLAG-OUT
           WRITE OUTREC FROM REC-OUT
 
+          PERFORM UPDATE-METER-HISTORY
+
           MOVE 'N' TO FLAGSW
           PERFORM UNTIL FLAGSW = 'Y'
                DISPLAY (17, 1) "Input Another Record (Y/N): "
@@ -193,9 +289,16 @@
            END-PERFORM.
 
        KWH-USED-RTN.
-           DISPLAY (9, 1) "Previous Reading: "
-           ACCEPT (9, 25) WS-PREV-READ
-    
+      *> req 012: an account with a stored last reading gets it
+      *> filled in automatically instead of being retyped.
+           IF WS-MH-FOUND = 'Y'
+               DISPLAY (9, 1) "Previous Reading: "
+               DISPLAY (9, 25) WS-PREV-READ
+           ELSE
+               DISPLAY (9, 1) "Previous Reading: "
+               ACCEPT (9, 25) WS-PREV-READ
+           END-IF
+
            DISPLAY (10, 1) "Current Reading: "
            ACCEPT (10, 25) WS-CURR-READ
     
@@ -217,7 +320,13 @@
            EVALUATE WS-ACCOUNT-CODE
                WHEN 'R'
                    MOVE "Residential" TO WS-ACCOUNT-TYPE
-                   MOVE 14 TO WS-PRICE-PER-KWH
+      *> req 011: lifeline rate for low-usage households instead of
+      *> the flat Residential rate.
+                   IF WS-KWH-USED < 100
+                       MOVE 8 TO WS-PRICE-PER-KWH
+                   ELSE
+                       MOVE 14 TO WS-PRICE-PER-KWH
+                   END-IF
                    MOVE 'Y' TO FLAGSW
                WHEN 'C'
                    MOVE "Commercial" TO WS-ACCOUNT-TYPE
@@ -256,13 +365,65 @@
                    DISPLAY (15, 1) "                     "
                END-IF.
 
+       OVERDUE-RTN.
+      *> req 014: capture prior-balance-unpaid days and, past the
+      *> threshold, add a late-payment surcharge and flag the account
+      *> for the disconnection notice run.
+           DISPLAY (16, 1) "Days Overdue (0 if current): "
+           ACCEPT (16, 31) WS-DAYS-OVERDUE
+
+           IF WS-DAYS-OVERDUE > WS-OVERDUE-THRESHOLD
+               COMPUTE WS-SURCHARGE ROUNDED =
+                   WS-TOTAL-BILL * WS-SURCHARGE-RATE
+               ADD WS-SURCHARGE TO WS-TOTAL-BILL
+               MOVE 'Y' TO WS-DISCONNECT-FLAG
+           ELSE
+               MOVE 0 TO WS-SURCHARGE
+               MOVE 'N' TO WS-DISCONNECT-FLAG
+           END-IF
+           MOVE 'Y' TO FLAGSW.
+
+       UPDATE-MAX-USAGE.
+      *> req 013: highest usage per area code and per account code,
+      *> alongside the existing single overall WS-MAX-KWH/WS-MAX-CUST.
+           IF WS-KWH-USED > WS-MAX-AREA-KWH(WS-AREA-CODE)
+               MOVE WS-KWH-USED TO WS-MAX-AREA-KWH(WS-AREA-CODE)
+               MOVE WS-CUST-NAME TO WS-MAX-AREA-CUST(WS-AREA-CODE)
+           END-IF
+           PERFORM VARYING WS-MT-IDX FROM 1 BY 1
+               UNTIL WS-MT-IDX > 3
+               IF WS-MAX-TYPE-CODE(WS-MT-IDX) = WS-ACCOUNT-CODE
+                   IF WS-KWH-USED > WS-MAX-TYPE-KWH(WS-MT-IDX)
+                       MOVE WS-KWH-USED TO WS-MAX-TYPE-KWH(WS-MT-IDX)
+                       MOVE WS-CUST-NAME TO
+                           WS-MAX-TYPE-CUST(WS-MT-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        FINISH-RTN.
            DISPLAY (19, 1) "========================================="
            DISPLAY (20, 1)"Customer with Highest KWH Used:"
            DISPLAY (20, 34) WS-MAX-CUST
            DISPLAY (21, 1) "========================================="
-           
-           CLOSE BILLING-FILE.
+
+      *> req 013: area and type breakdown paired two-per-row so the
+      *> whole summary stays on a standard 24-line screen.
+           DISPLAY (22, 1) "Area 1: "
+           DISPLAY (22, 9) WS-MAX-AREA-CUST(1)
+           DISPLAY (22, 40) "Residential: "
+           DISPLAY (22, 53) WS-MAX-TYPE-CUST(1)
+           DISPLAY (23, 1) "Area 2: "
+           DISPLAY (23, 9) WS-MAX-AREA-CUST(2)
+           DISPLAY (23, 40) "Commercial: "
+           DISPLAY (23, 53) WS-MAX-TYPE-CUST(2)
+           DISPLAY (24, 1) "Area 3: "
+           DISPLAY (24, 9) WS-MAX-AREA-CUST(3)
+           DISPLAY (24, 40) "Industrial: "
+           DISPLAY (24, 53) WS-MAX-TYPE-CUST(3)
+
+           CLOSE BILLING-FILE
+           CLOSE METER-HISTORY.
 
       
        
