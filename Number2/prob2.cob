@@ -1,284 +1,565 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG-PROBLEM-2.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT STUDENT-FILE ASSIGN TO "D:\h\Prog-Prob2\STUDENT.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD STUDENT-FILE.
-       01 OUT-LINE                     PIC X(150).
-       
-       WORKING-STORAGE SECTION.
-      *> Variables
-       01 WS-INPUTS.
-           05 IN-STUD-NO                PIC 9(10).
-           05 IN-STUD-NAME              PIC X(25).
-           05 IN-COURSE-CODE            PIC 9.
-           05 IN-YEAR                   PIC 9.
-           05 IN-SECTION                PIC 9.
-           05 IN-STUD-TYPE              PIC X.
-           05 IN-TUITION                PIC 9(4)V99.
-           05 IN-COUNCIL                PIC 9(3)V99.
-           05 IN-LAB                    PIC 9(3)V99.    
-           05 IN-MISC                   PIC 9(4)V99.
-
-      *> Calculations / Outputs
-       01 WS-CALCULATED.
-           05 WS-COURSE-NAME           PIC X(25).
-           05 WS-TYPE-NAME             PIC X(10).
-           05 WS-TOTAL-FEES            PIC 9(5)V99.
-           05 WS-DISP-TOTAL            PIC ZZ,ZZ9.99.
-           05 WS-ERR-MSG               PIC X(50).
-
-      *> Header
-       01 RPT-TITLE-1.
-           05 FILLER                   PIC X(45) VALUE SPACES.
-           05 FILLER                   PIC X(50) VALUE 
-              "Polytechnic University of the Philippines".
-       
-       01 RPT-TITLE-2.
-           05 FILLER                   PIC X(55) VALUE SPACES.
-           05 FILLER                   PIC X(30) VALUE 
-              "Sta. Mesa, Manila".
-
-       01 RPT-TITLE-3.
-           05 FILLER                   PIC X(50) VALUE SPACES.
-           05 FILLER                   PIC X(40) VALUE 
-              "Student's Statement of Account".
-
-       01 RPT-COL-HEADERS.
-           05 FILLER                   PIC X(15) VALUE "Student No".
-           05 FILLER                   PIC X(2)  VALUE SPACES.
-           05 FILLER                   PIC X(27) VALUE "Student Name".
-           05 FILLER                PIC X(20) VALUE "Student Type Name".
-           05 FILLER                   PIC X(10) VALUE "Year".
-           05 FILLER             PIC X(20) VALUE "Total Amount of Fees".
-
-       01 RPT-DETAIL-LINE.
-           05 RPT-STUD-NO              PIC 9(10).
-           05 FILLER                   PIC X(7)  VALUE SPACES.
-           05 RPT-STUD-NAME            PIC X(25).
-           05 FILLER                   PIC X(2)  VALUE SPACES.
-           05 RPT-TYPE-NAME            PIC X(10).
-           05 FILLER                   PIC X(12) VALUE SPACES.
-           05 RPT-YEAR                 PIC 9.
-           05 FILLER                   PIC X(12) VALUE SPACES.
-           05 RPT-TOTAL-FEES           PIC ZZ,ZZ9.99.
-
-      *> Controls
-       01 WS-CONTROLS.
-           05 WS-CONTINUE              PIC X VALUE 'Y'.
-           05 WS-REC-COUNT             PIC 9 VALUE 0.
-           05 WS-VALID-FLAG            PIC X VALUE 'N'.
-
-       SCREEN SECTION.
-       01 FORM-LAYOUT.
-           05 BLANK SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
-           05 LINE 2  COL 25 VALUE 
-           "Polytechnic University of the Philippines" 
-                               HIGHLIGHT.
-           05 LINE 3  COL 35 VALUE "Sta. Mesa, Manila".
-           05 LINE 5  COL 30 VALUE "Student's Statement of Account" 
-                               HIGHLIGHT.
-           05 LINE 6  COL 10 VALUE 
-         "------------------------------------------------------------".
-           
-           05 LINE 8  COL 5  VALUE "Student No (10):".
-           05 LINE 9  COL 5  VALUE "Student Name   :".
-           05 LINE 11 COL 5  VALUE "Course Code(1-6):".
-           05 LINE 11 COL 40 VALUE "Course:".
-           05 LINE 12 COL 5  VALUE "Year           :".
-           05 LINE 13 COL 5  VALUE "Section        :".
-           05 LINE 15 COL 5  VALUE "Type (R/I)     :".
-           05 LINE 15 COL 40 VALUE "Type  :".
-           05 LINE 17 COL 5  VALUE "Tuition Fee    :".
-           05 LINE 18 COL 5  VALUE "Council Fee    :".
-           05 LINE 19 COL 5  VALUE "Lab Fee        :".
-           05 LINE 20 COL 5  VALUE "Misc Fee       :".
-           05 LINE 22 COL 5  VALUE "TOTAL FEES     :" HIGHLIGHT.
-
-       01 F-STUDENT-INFO.
-           05 LINE 8  COL 23 PIC 9(10) USING IN-STUD-NO REQUIRED.
-           05 LINE 9  COL 23 PIC X(25) USING IN-STUD-NAME REQUIRED.
-
-       01 F-COURSE-CODE.
-           05 LINE 11 COL 23 PIC 9 USING IN-COURSE-CODE AUTO.
-       01 F-COURSE-NAME.
-           05 LINE 11 COL 48 PIC X(25) FROM WS-COURSE-NAME HIGHLIGHT.
-
-       01 F-YEAR.
-           05 LINE 12 COL 23 PIC 9 USING IN-YEAR AUTO.
-       01 F-SECTION.
-           05 LINE 13 COL 23 PIC 9 USING IN-SECTION AUTO.
-
-       01 F-TYPE.
-           05 LINE 15 COL 23 PIC X USING IN-STUD-TYPE AUTO.
-       01 F-TYPE-NAME.
-           05 LINE 15 COL 48 PIC X(10) FROM WS-TYPE-NAME HIGHLIGHT.
-
-       01 F-FEES.
-           05 LINE 17 COL 23 PIC 9(7).99 USING IN-TUITION.
-           05 LINE 18 COL 23 PIC 9(7).99 USING IN-COUNCIL.
-           05 LINE 19 COL 23 PIC 9(7).99 USING IN-LAB.
-           05 LINE 20 COL 23 PIC 9(7).99 USING IN-MISC.
-
-       01 F-TOTAL-DISP.
-        05 LINE 22 COL 23 PIC ZZ,ZZ9.99 FROM WS-DISP-TOTAL HIGHLIGHT.
-
-       01 F-ERROR-MSG.
-           05 LINE 24 COL 5 PIC X(50) FROM WS-ERR-MSG 
-              BACKGROUND-COLOR 4 FOREGROUND-COLOR 7 BLANK LINE.
-       
-       01 F-CONTINUE-MSG.
-           05 LINE 24 COL 5 VALUE "Input another record (Y/N)? " 
-              BACKGROUND-COLOR 1 FOREGROUND-COLOR 7 BLANK LINE.
-           05 LINE 24 COL 35 PIC X TO WS-CONTINUE AUTO REQUIRED.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           OPEN OUTPUT STUDENT-FILE.
-           
-           PERFORM WRITE-FILE-HEADERS.
-
-           PERFORM UNTIL WS-CONTINUE = 'N' OR WS-CONTINUE = 'n' OR     
-               WS-REC-COUNT = 5
-               
-               INITIALIZE WS-INPUTS WS-CALCULATED
-               MOVE SPACES TO WS-ERR-MSG
-               DISPLAY FORM-LAYOUT
-               PERFORM GET-AND-PROCESS-INPUTS
-               PERFORM WRITE-TO-FILE-DETAIL
-
-               ADD 1 TO WS-REC-COUNT
-
-               IF WS-REC-COUNT < 5
-                   PERFORM ASK-CONTINUE
-               ELSE 
-                   MOVE "Max limit of 5 records reached. Press Enter..." 
-                     TO WS-ERR-MSG
-                   DISPLAY F-ERROR-MSG
-                   ACCEPT WS-CONTINUE
-               END-IF
-           END-PERFORM
-           
-           CLOSE STUDENT-FILE.
-           STOP RUN.
-
-       GET-AND-PROCESS-INPUTS.
-      *> (Logic remains the same as previous step, omitted for brevity)
-           ACCEPT F-STUDENT-INFO.
-
-           MOVE 'N' TO WS-VALID-FLAG
-           PERFORM UNTIL WS-VALID-FLAG = 'Y'
-               ACCEPT F-COURSE-CODE
-               IF IN-COURSE-CODE >= 1 AND IN-COURSE-CODE <= 6
-                   MOVE 'Y' TO WS-VALID-FLAG
-                   MOVE SPACES TO WS-ERR-MSG
-                   DISPLAY F-ERROR-MSG
-                   EVALUATE IN-COURSE-CODE
-                       WHEN 1 MOVE "Accounting" TO WS-COURSE-NAME
-                       WHEN 2 MOVE "Arts" TO WS-COURSE-NAME
-                       WHEN 3 MOVE "Business" TO WS-COURSE-NAME
-                       WHEN 4 MOVE "Comp Sci/IT" TO WS-COURSE-NAME
-                       WHEN 5 MOVE "Education" TO WS-COURSE-NAME
-                       WHEN 6 MOVE "Engineering" TO WS-COURSE-NAME
-                   END-EVALUATE
-                   DISPLAY F-COURSE-NAME
-               ELSE
-              MOVE "ERROR: Valid Course Codes are 1 to 6." TO WS-ERR-MSG
-                   DISPLAY F-ERROR-MSG
-               END-IF
-           END-PERFORM.
-
-           MOVE 'N' TO WS-VALID-FLAG
-           PERFORM UNTIL WS-VALID-FLAG = 'Y'
-               ACCEPT F-YEAR
-               IF IN-COURSE-CODE = 6
-                   IF IN-YEAR >= 1 AND IN-YEAR <= 5
-                       MOVE 'Y' TO WS-VALID-FLAG
-                       MOVE SPACES TO WS-ERR-MSG
-                       DISPLAY F-ERROR-MSG
-                   ELSE 
-                  MOVE "ERROR: Engineering years are 1-5." TO WS-ERR-MSG
-                       DISPLAY F-ERROR-MSG
-                   END-IF
-               ELSE
-                   IF IN-YEAR >= 1 AND IN-YEAR <= 4
-                       MOVE 'Y' TO WS-VALID-FLAG
-                       MOVE SPACES TO WS-ERR-MSG
-                       DISPLAY F-ERROR-MSG
-                   ELSE
-                       MOVE "ERROR: Valid years are 1-4." TO WS-ERR-MSG
-                       DISPLAY F-ERROR-MSG
-                   END-IF
-               END-IF
-           END-PERFORM.
-
-           ACCEPT F-SECTION.
-
-           MOVE 'N' TO WS-VALID-FLAG
-           PERFORM UNTIL WS-VALID-FLAG = 'Y'
-               ACCEPT F-TYPE
-               IF IN-STUD-TYPE = 'R' OR 'r' OR 'I' OR 'i'
-                   MOVE 'Y' TO WS-VALID-FLAG
-                   MOVE SPACES TO WS-ERR-MSG
-                   DISPLAY F-ERROR-MSG
-                   IF IN-STUD-TYPE = 'R' OR IN-STUD-TYPE = 'r'
-                       MOVE "Regular" TO WS-TYPE-NAME
-                   ELSE
-                       MOVE "Irregular" TO WS-TYPE-NAME
-                   END-IF
-                   DISPLAY F-TYPE-NAME
-               ELSE
-                   MOVE "ERROR: Enter R (Regular) or I (Irregular)." 
-                     TO WS-ERR-MSG
-                   DISPLAY F-ERROR-MSG
-               END-IF
-           END-PERFORM.
-
-           ACCEPT F-FEES.
-           COMPUTE WS-TOTAL-FEES = IN-TUITION + IN-COUNCIL + IN-LAB + 
-               IN-MISC.
-           MOVE WS-TOTAL-FEES TO WS-DISP-TOTAL.
-           DISPLAY F-TOTAL-DISP.
-
-       ASK-CONTINUE.
-           MOVE 'N' TO WS-VALID-FLAG
-           MOVE SPACE TO WS-CONTINUE
-           PERFORM UNTIL WS-VALID-FLAG = 'Y'
-               DISPLAY F-CONTINUE-MSG
-               ACCEPT F-CONTINUE-MSG
-               IF WS-CONTINUE = 'Y' OR 'y' OR 'N' OR 'n'
-                   MOVE 'Y' TO WS-VALID-FLAG
-               ELSE
-                   MOVE "ERROR: Please Input Only Y or N" TO WS-ERR-MSG
-                   DISPLAY F-ERROR-MSG
-               END-IF
-           END-PERFORM.
-
-       WRITE-FILE-HEADERS.
-      *> Writes the top portion of the report to the file
-           WRITE OUT-LINE FROM RPT-TITLE-1.
-           WRITE OUT-LINE FROM RPT-TITLE-2.
-           MOVE SPACES TO OUT-LINE.
-           WRITE OUT-LINE.
-           WRITE OUT-LINE FROM RPT-TITLE-3.
-           MOVE SPACES TO OUT-LINE.
-           WRITE OUT-LINE.
-           WRITE OUT-LINE FROM RPT-COL-HEADERS.
-           MOVE SPACES TO OUT-LINE.
-           WRITE OUT-LINE.
-
-       WRITE-TO-FILE-DETAIL.
-      *> Formats the data into the detail line and writes it
-           MOVE IN-STUD-NO   TO RPT-STUD-NO.
-           MOVE IN-STUD-NAME TO RPT-STUD-NAME.
-           MOVE WS-TYPE-NAME TO RPT-TYPE-NAME.
-           MOVE IN-YEAR      TO RPT-YEAR.
-           MOVE WS-TOTAL-FEES TO RPT-TOTAL-FEES.
-           
-           WRITE OUT-LINE FROM RPT-DETAIL-LINE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG-PROBLEM-2.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "D:\h\Prog-Prob2\STUDENT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       01 OUT-LINE                     PIC X(150).
+
+       WORKING-STORAGE SECTION.
+      *> Variables
+       01 WS-INPUTS.
+           05 IN-STUD-NO                PIC 9(10).
+           05 IN-STUD-NAME              PIC X(25).
+           05 IN-COURSE-CODE            PIC 9.
+           05 IN-YEAR                   PIC 9.
+           05 IN-SECTION                PIC 9.
+           05 IN-STUD-TYPE              PIC X.
+           05 IN-TUITION                PIC 9(4)V99.
+           05 IN-COUNCIL                PIC 9(3)V99.
+           05 IN-LAB                    PIC 9(3)V99.
+           05 IN-MISC                   PIC 9(4)V99.
+
+      *> Calculations / Outputs
+       01 WS-CALCULATED.
+           05 WS-COURSE-NAME           PIC X(25).
+           05 WS-TYPE-NAME             PIC X(10).
+           05 WS-TOTAL-FEES            PIC 9(5)V99.
+           05 WS-DISCOUNT-RATE         PIC V99.
+           05 WS-DISCOUNT-AMT          PIC 9(5)V99.
+           05 WS-NET-FEES              PIC 9(5)V99.
+           05 WS-DISP-TOTAL            PIC ZZ,ZZ9.99.
+           05 WS-ERR-MSG               PIC X(50).
+
+      *> Session record buffer (holds every statement entered this run
+      *> so it can be grouped/subtotaled before being appended to the
+      *> file, and so Student No can be checked for duplicates)
+       01 WS-STUDENT-TABLE.
+           05 WS-STUDENT-ENTRY OCCURS 200 TIMES INDEXED BY WS-TBL-IDX.
+               10 TBL-STUD-NO          PIC 9(10).
+               10 TBL-STUD-NAME        PIC X(25).
+               10 TBL-TYPE-NAME        PIC X(10).
+               10 TBL-COURSE-CODE      PIC 9.
+               10 TBL-COURSE-NAME      PIC X(25).
+               10 TBL-YEAR             PIC 9.
+               10 TBL-SECTION          PIC 9.
+               10 TBL-TOTAL-FEES       PIC 9(5)V99.
+               10 TBL-DISCOUNT         PIC 9(5)V99.
+
+      *> Header
+       01 RPT-TITLE-1.
+           05 FILLER                   PIC X(45) VALUE SPACES.
+           05 FILLER                   PIC X(50) VALUE
+              "Polytechnic University of the Philippines".
+
+       01 RPT-TITLE-2.
+           05 FILLER                   PIC X(55) VALUE SPACES.
+           05 FILLER                   PIC X(30) VALUE
+              "Sta. Mesa, Manila".
+
+       01 RPT-TITLE-3.
+           05 FILLER                   PIC X(50) VALUE SPACES.
+           05 FILLER                   PIC X(40) VALUE
+              "Student's Statement of Account".
+
+       01 RPT-COL-HEADERS.
+           05 FILLER                   PIC X(15) VALUE "Student No".
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(27) VALUE "Student Name".
+           05 FILLER                PIC X(20) VALUE "Student Type Name".
+           05 FILLER                   PIC X(10) VALUE "Year".
+           05 FILLER             PIC X(20) VALUE "Total Amount of Fees".
+           05 FILLER                   PIC X(10) VALUE "Discount".
+
+       01 RPT-DETAIL-LINE.
+           05 RPT-STUD-NO              PIC 9(10).
+           05 FILLER                   PIC X(7)  VALUE SPACES.
+           05 RPT-STUD-NAME            PIC X(25).
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 RPT-TYPE-NAME            PIC X(10).
+           05 FILLER                   PIC X(12) VALUE SPACES.
+           05 RPT-YEAR                 PIC 9.
+           05 FILLER                   PIC X(12) VALUE SPACES.
+           05 RPT-TOTAL-FEES           PIC ZZ,ZZ9.99.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 RPT-DISCOUNT             PIC ZZ,ZZ9.99.
+
+      *> Group / subtotal / grand-total trailer lines
+       01 RPT-GROUP-HEADER.
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 FILLER                   PIC X(8)  VALUE "Course: ".
+           05 RPT-GRP-COURSE           PIC X(25).
+           05 FILLER                   PIC X(6)  VALUE "Year: ".
+           05 RPT-GRP-YEAR             PIC 9.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 FILLER                   PIC X(9)  VALUE "Section: ".
+           05 RPT-GRP-SECTION          PIC 9.
+
+       01 RPT-SECTION-SUBTOTAL.
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 FILLER                   PIC X(35) VALUE
+              "Section Subtotal.................".
+           05 RPT-SEC-TOTAL            PIC ZZ,ZZ9.99.
+
+       01 RPT-COURSE-SUBTOTAL.
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 FILLER                   PIC X(35) VALUE
+              "Course Subtotal..................".
+           05 RPT-CRS-TOTAL            PIC ZZ,ZZ9.99.
+
+       01 RPT-GRAND-TOTAL.
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+      *> STUDENT.TXT is appended to across sessions (req 000), so more
+      *> than one of these trailers can land in the same day's file --
+      *> labeled "SESSION" so it reads as this run's total, not a
+      *> claim about the whole file, and paired with RPT-RUN-BANNER
+      *> below so each run's block is clearly delimited in the file.
+           05 FILLER                   PIC X(35) VALUE
+              "SESSION GRAND TOTAL................".
+      *> widened to match WS-GRAND-TOTAL's PIC 9(8)V99 capacity -- a
+      *> full batch of net fees easily clears the old 999,999.99 cap.
+           05 RPT-GRD-TOTAL            PIC Z,ZZZ,ZZ9.99.
+
+       01 RPT-RUN-BANNER.
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 FILLER                   PIC X(16) VALUE
+              "Statement Run - ".
+           05 RPT-RUN-DATE             PIC 99/99/9999.
+
+      *> Controls
+       01 WS-CONTROLS.
+           05 WS-CONTINUE              PIC X VALUE 'Y'.
+           05 WS-REC-COUNT              PIC 9(3) VALUE 0.
+           05 WS-MAX-RECS               PIC 9(3) VALUE 200.
+           05 WS-VALID-FLAG            PIC X VALUE 'N'.
+           05 WS-DUP-FOUND              PIC X VALUE 'N'.
+           05 WS-COURSE-CHANGED         PIC X VALUE 'N'.
+       01 WS-FILE-STATUS               PIC XX.
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY               PIC 9(4).
+           05 WS-RUN-MM                 PIC 99.
+           05 WS-RUN-DD                 PIC 99.
+       01 WS-RUN-MDY.
+           05 WS-RUN-MDY-MM             PIC 99.
+           05 WS-RUN-MDY-DD             PIC 99.
+           05 WS-RUN-MDY-YYYY           PIC 9(4).
+
+      *> Working fields for the in-memory group-by sort
+       01 WS-SORT-FIELDS.
+           05 WS-SORT-MIN               PIC 9(3).
+           05 WS-SORT-J                 PIC 9(3).
+       01 WS-SORT-HOLD.
+           05 SORT-STUD-NO              PIC 9(10).
+           05 SORT-STUD-NAME            PIC X(25).
+           05 SORT-TYPE-NAME            PIC X(10).
+           05 SORT-COURSE-CODE          PIC 9.
+           05 SORT-COURSE-NAME          PIC X(25).
+           05 SORT-YEAR                 PIC 9.
+           05 SORT-SECTION              PIC 9.
+           05 SORT-TOTAL-FEES           PIC 9(5)V99.
+           05 SORT-DISCOUNT             PIC 9(5)V99.
+
+      *> Group-break working fields used while writing the trailer
+       01 WS-BREAK-FIELDS.
+           05 WS-PREV-COURSE           PIC 9.
+           05 WS-PREV-YEAR             PIC 9.
+           05 WS-PREV-SECTION          PIC 9.
+           05 WS-FIRST-GROUP           PIC X VALUE 'Y'.
+           05 WS-SECTION-TOTAL         PIC 9(6)V99.
+           05 WS-COURSE-TOTAL          PIC 9(7)V99.
+           05 WS-GRAND-TOTAL           PIC 9(8)V99.
+
+       SCREEN SECTION.
+       01 FORM-LAYOUT.
+           05 BLANK SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+           05 LINE 2  COL 25 VALUE
+           "Polytechnic University of the Philippines"
+                               HIGHLIGHT.
+           05 LINE 3  COL 35 VALUE "Sta. Mesa, Manila".
+           05 LINE 5  COL 30 VALUE "Student's Statement of Account"
+                               HIGHLIGHT.
+           05 LINE 6  COL 10 VALUE
+         "------------------------------------------------------------".
+
+           05 LINE 8  COL 5  VALUE "Student No (10):".
+           05 LINE 9  COL 5  VALUE "Student Name   :".
+           05 LINE 11 COL 5  VALUE "Course Code(1-6):".
+           05 LINE 11 COL 40 VALUE "Course:".
+           05 LINE 12 COL 5  VALUE "Year           :".
+           05 LINE 13 COL 5  VALUE "Section        :".
+           05 LINE 15 COL 5  VALUE "Type (R/I/S)   :".
+           05 LINE 15 COL 40 VALUE "Type  :".
+           05 LINE 17 COL 5  VALUE "Tuition Fee    :".
+           05 LINE 18 COL 5  VALUE "Council Fee    :".
+           05 LINE 19 COL 5  VALUE "Lab Fee        :".
+           05 LINE 20 COL 5  VALUE "Misc Fee       :".
+           05 LINE 22 COL 5  VALUE "TOTAL FEES     :" HIGHLIGHT.
+           05 LINE 23 COL 5  VALUE "DISCOUNT       :" HIGHLIGHT.
+
+       01 F-STUDENT-INFO.
+           05 LINE 8  COL 23 PIC 9(10) USING IN-STUD-NO REQUIRED.
+           05 LINE 9  COL 23 PIC X(25) USING IN-STUD-NAME REQUIRED.
+
+       01 F-COURSE-CODE.
+           05 LINE 11 COL 23 PIC 9 USING IN-COURSE-CODE AUTO.
+       01 F-COURSE-NAME.
+           05 LINE 11 COL 48 PIC X(25) FROM WS-COURSE-NAME HIGHLIGHT.
+
+       01 F-YEAR.
+           05 LINE 12 COL 23 PIC 9 USING IN-YEAR AUTO.
+       01 F-SECTION.
+           05 LINE 13 COL 23 PIC 9 USING IN-SECTION AUTO.
+
+       01 F-TYPE.
+           05 LINE 15 COL 23 PIC X USING IN-STUD-TYPE AUTO.
+       01 F-TYPE-NAME.
+           05 LINE 15 COL 48 PIC X(10) FROM WS-TYPE-NAME HIGHLIGHT.
+
+       01 F-FEES.
+           05 LINE 17 COL 23 PIC 9(7).99 USING IN-TUITION.
+           05 LINE 18 COL 23 PIC 9(7).99 USING IN-COUNCIL.
+           05 LINE 19 COL 23 PIC 9(7).99 USING IN-LAB.
+           05 LINE 20 COL 23 PIC 9(7).99 USING IN-MISC.
+
+       01 F-TOTAL-DISP.
+        05 LINE 22 COL 23 PIC ZZ,ZZ9.99 FROM WS-DISP-TOTAL HIGHLIGHT.
+
+       01 F-DISCOUNT-DISP.
+        05 LINE 23 COL 23 PIC ZZ,ZZ9.99 FROM WS-DISCOUNT-AMT HIGHLIGHT.
+
+       01 F-ERROR-MSG.
+           05 LINE 24 COL 5 PIC X(50) FROM WS-ERR-MSG
+              BACKGROUND-COLOR 4 FOREGROUND-COLOR 7 BLANK LINE.
+
+       01 F-CONTINUE-MSG.
+           05 LINE 24 COL 5 VALUE "Input another record (Y/N)? "
+              BACKGROUND-COLOR 1 FOREGROUND-COLOR 7 BLANK LINE.
+           05 LINE 24 COL 35 PIC X TO WS-CONTINUE AUTO REQUIRED.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-STUDENT-FILE.
+
+           PERFORM UNTIL WS-CONTINUE = 'N' OR WS-CONTINUE = 'n' OR
+               WS-REC-COUNT = WS-MAX-RECS
+
+               INITIALIZE WS-INPUTS WS-CALCULATED
+               MOVE SPACES TO WS-ERR-MSG
+               DISPLAY FORM-LAYOUT
+               PERFORM GET-AND-PROCESS-INPUTS
+               PERFORM STORE-STUDENT-RECORD
+
+               IF WS-REC-COUNT < WS-MAX-RECS
+                   PERFORM ASK-CONTINUE
+               ELSE
+                   MOVE "Session limit of 200 records reached."
+                       TO WS-ERR-MSG
+                   DISPLAY F-ERROR-MSG
+                   ACCEPT WS-CONTINUE
+               END-IF
+           END-PERFORM
+
+           PERFORM WRITE-GROUPED-DETAILS
+
+           CLOSE STUDENT-FILE.
+           STOP RUN.
+
+       OPEN-STUDENT-FILE.
+      *> Appends across sessions: a file that already exists for the
+      *> day is opened EXTEND (and keeps its headers); a fresh file
+      *> is created with OPEN OUTPUT and gets headers written once.
+           OPEN EXTEND STUDENT-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT STUDENT-FILE
+               PERFORM WRITE-FILE-HEADERS
+           END-IF.
+
+       GET-AND-PROCESS-INPUTS.
+           MOVE 'N' TO WS-VALID-FLAG
+           PERFORM UNTIL WS-VALID-FLAG = 'Y'
+               ACCEPT F-STUDENT-INFO
+               PERFORM CHECK-DUPLICATE-STUDNO
+               IF WS-DUP-FOUND = 'Y'
+                   MOVE "ERROR: Duplicate Student No this session."
+                       TO WS-ERR-MSG
+                   DISPLAY F-ERROR-MSG
+               ELSE
+                   MOVE 'Y' TO WS-VALID-FLAG
+                   MOVE SPACES TO WS-ERR-MSG
+                   DISPLAY F-ERROR-MSG
+               END-IF
+           END-PERFORM.
+
+           MOVE 'N' TO WS-VALID-FLAG
+           PERFORM UNTIL WS-VALID-FLAG = 'Y'
+               ACCEPT F-COURSE-CODE
+               IF IN-COURSE-CODE >= 1 AND IN-COURSE-CODE <= 6
+                   MOVE 'Y' TO WS-VALID-FLAG
+                   MOVE SPACES TO WS-ERR-MSG
+                   DISPLAY F-ERROR-MSG
+                   EVALUATE IN-COURSE-CODE
+                       WHEN 1 MOVE "Accounting" TO WS-COURSE-NAME
+                       WHEN 2 MOVE "Arts" TO WS-COURSE-NAME
+                       WHEN 3 MOVE "Business" TO WS-COURSE-NAME
+                       WHEN 4 MOVE "Comp Sci/IT" TO WS-COURSE-NAME
+                       WHEN 5 MOVE "Education" TO WS-COURSE-NAME
+                       WHEN 6 MOVE "Engineering" TO WS-COURSE-NAME
+                   END-EVALUATE
+                   DISPLAY F-COURSE-NAME
+               ELSE
+              MOVE "ERROR: Valid Course Codes are 1 to 6." TO WS-ERR-MSG
+                   DISPLAY F-ERROR-MSG
+               END-IF
+           END-PERFORM.
+
+           MOVE 'N' TO WS-VALID-FLAG
+           PERFORM UNTIL WS-VALID-FLAG = 'Y'
+               ACCEPT F-YEAR
+               IF IN-COURSE-CODE = 6
+                   IF IN-YEAR >= 1 AND IN-YEAR <= 5
+                       MOVE 'Y' TO WS-VALID-FLAG
+                       MOVE SPACES TO WS-ERR-MSG
+                       DISPLAY F-ERROR-MSG
+                   ELSE
+                  MOVE "ERROR: Engineering years are 1-5." TO WS-ERR-MSG
+                       DISPLAY F-ERROR-MSG
+                   END-IF
+               ELSE
+                   IF IN-YEAR >= 1 AND IN-YEAR <= 4
+                       MOVE 'Y' TO WS-VALID-FLAG
+                       MOVE SPACES TO WS-ERR-MSG
+                       DISPLAY F-ERROR-MSG
+                   ELSE
+                       MOVE "ERROR: Valid years are 1-4." TO WS-ERR-MSG
+                       DISPLAY F-ERROR-MSG
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           ACCEPT F-SECTION.
+
+           MOVE 'N' TO WS-VALID-FLAG
+           PERFORM UNTIL WS-VALID-FLAG = 'Y'
+               ACCEPT F-TYPE
+               IF IN-STUD-TYPE = 'R' OR 'r' OR 'I' OR 'i' OR 'S' OR 's'
+                   MOVE 'Y' TO WS-VALID-FLAG
+                   MOVE SPACES TO WS-ERR-MSG
+                   DISPLAY F-ERROR-MSG
+                   EVALUATE TRUE
+                       WHEN IN-STUD-TYPE = 'R' OR IN-STUD-TYPE = 'r'
+                           MOVE "Regular" TO WS-TYPE-NAME
+                       WHEN IN-STUD-TYPE = 'I' OR IN-STUD-TYPE = 'i'
+                           MOVE "Irregular" TO WS-TYPE-NAME
+                       WHEN OTHER
+                           MOVE "Scholar" TO WS-TYPE-NAME
+                   END-EVALUATE
+                   DISPLAY F-TYPE-NAME
+               ELSE
+                   MOVE "ERROR: Enter R, I (Irregular) or S (Scholar)."
+                     TO WS-ERR-MSG
+                   DISPLAY F-ERROR-MSG
+               END-IF
+           END-PERFORM.
+
+           ACCEPT F-FEES.
+           COMPUTE WS-TOTAL-FEES = IN-TUITION + IN-COUNCIL + IN-LAB +
+               IN-MISC.
+
+           IF IN-STUD-TYPE = 'S' OR IN-STUD-TYPE = 's'
+               MOVE .50 TO WS-DISCOUNT-RATE
+           ELSE
+               MOVE 0 TO WS-DISCOUNT-RATE
+           END-IF
+           COMPUTE WS-DISCOUNT-AMT = WS-TOTAL-FEES * WS-DISCOUNT-RATE
+           COMPUTE WS-NET-FEES = WS-TOTAL-FEES - WS-DISCOUNT-AMT
+
+           MOVE WS-NET-FEES TO WS-DISP-TOTAL
+           DISPLAY F-TOTAL-DISP
+           DISPLAY F-DISCOUNT-DISP.
+
+       CHECK-DUPLICATE-STUDNO.
+           MOVE 'N' TO WS-DUP-FOUND
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TBL-IDX > WS-REC-COUNT
+               IF TBL-STUD-NO(WS-TBL-IDX) = IN-STUD-NO
+                   MOVE 'Y' TO WS-DUP-FOUND
+               END-IF
+           END-PERFORM.
+
+       ASK-CONTINUE.
+           MOVE 'N' TO WS-VALID-FLAG
+           MOVE SPACE TO WS-CONTINUE
+           PERFORM UNTIL WS-VALID-FLAG = 'Y'
+               DISPLAY F-CONTINUE-MSG
+               ACCEPT F-CONTINUE-MSG
+               IF WS-CONTINUE = 'Y' OR 'y' OR 'N' OR 'n'
+                   MOVE 'Y' TO WS-VALID-FLAG
+               ELSE
+                   MOVE "ERROR: Please Input Only Y or N" TO WS-ERR-MSG
+                   DISPLAY F-ERROR-MSG
+               END-IF
+           END-PERFORM.
+
+       WRITE-FILE-HEADERS.
+      *> Writes the top portion of the report to the file. Only
+      *> fires the first time a day's STUDENT.TXT is created; later
+      *> sessions that append to the same file skip this.
+           WRITE OUT-LINE FROM RPT-TITLE-1.
+           WRITE OUT-LINE FROM RPT-TITLE-2.
+           MOVE SPACES TO OUT-LINE.
+           WRITE OUT-LINE.
+           WRITE OUT-LINE FROM RPT-TITLE-3.
+           MOVE SPACES TO OUT-LINE.
+           WRITE OUT-LINE.
+           WRITE OUT-LINE FROM RPT-COL-HEADERS.
+           MOVE SPACES TO OUT-LINE.
+           WRITE OUT-LINE.
+
+       STORE-STUDENT-RECORD.
+      *> Buffers this statement in the session table; the actual file
+      *> detail lines are written together, grouped, in
+      *> WRITE-GROUPED-DETAILS once data entry for the run is done.
+           ADD 1 TO WS-REC-COUNT
+           MOVE IN-STUD-NO      TO TBL-STUD-NO(WS-REC-COUNT)
+           MOVE IN-STUD-NAME    TO TBL-STUD-NAME(WS-REC-COUNT)
+           MOVE WS-TYPE-NAME    TO TBL-TYPE-NAME(WS-REC-COUNT)
+           MOVE IN-COURSE-CODE  TO TBL-COURSE-CODE(WS-REC-COUNT)
+           MOVE WS-COURSE-NAME  TO TBL-COURSE-NAME(WS-REC-COUNT)
+           MOVE IN-YEAR         TO TBL-YEAR(WS-REC-COUNT)
+           MOVE IN-SECTION      TO TBL-SECTION(WS-REC-COUNT)
+           MOVE WS-TOTAL-FEES   TO TBL-TOTAL-FEES(WS-REC-COUNT)
+           MOVE WS-DISCOUNT-AMT TO TBL-DISCOUNT(WS-REC-COUNT).
+
+       SORT-STUDENT-TABLE.
+      *> Simple in-memory selection sort by course/year/section so the
+      *> printout comes out grouped by block section for advisers.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TBL-IDX > WS-REC-COUNT
+               MOVE WS-TBL-IDX TO WS-SORT-MIN
+               PERFORM VARYING WS-SORT-J FROM WS-TBL-IDX BY 1
+                   UNTIL WS-SORT-J > WS-REC-COUNT
+                   IF TBL-COURSE-CODE(WS-SORT-J) <
+                           TBL-COURSE-CODE(WS-SORT-MIN)
+                       MOVE WS-SORT-J TO WS-SORT-MIN
+                   ELSE
+                       IF TBL-COURSE-CODE(WS-SORT-J) =
+                               TBL-COURSE-CODE(WS-SORT-MIN)
+                           IF TBL-YEAR(WS-SORT-J) <
+                                   TBL-YEAR(WS-SORT-MIN)
+                               MOVE WS-SORT-J TO WS-SORT-MIN
+                           ELSE
+                               IF TBL-YEAR(WS-SORT-J) =
+                                       TBL-YEAR(WS-SORT-MIN)
+                                   IF TBL-SECTION(WS-SORT-J) <
+                                       TBL-SECTION(WS-SORT-MIN)
+                                       MOVE WS-SORT-J TO WS-SORT-MIN
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-SORT-MIN NOT = WS-TBL-IDX
+                   MOVE WS-STUDENT-ENTRY(WS-TBL-IDX) TO WS-SORT-HOLD
+                   MOVE WS-STUDENT-ENTRY(WS-SORT-MIN)
+                       TO WS-STUDENT-ENTRY(WS-TBL-IDX)
+                   MOVE WS-SORT-HOLD TO WS-STUDENT-ENTRY(WS-SORT-MIN)
+               END-IF
+           END-PERFORM.
+
+       WRITE-GROUPED-DETAILS.
+      *> Groups the session's statements by course/year/section,
+      *> writing a group header, the detail lines, a section subtotal,
+      *> a course subtotal on course break, and a grand total footer.
+           IF WS-REC-COUNT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE WS-RUN-MM   TO WS-RUN-MDY-MM
+           MOVE WS-RUN-DD   TO WS-RUN-MDY-DD
+           MOVE WS-RUN-YYYY TO WS-RUN-MDY-YYYY
+           MOVE WS-RUN-MDY  TO RPT-RUN-DATE
+           MOVE SPACES TO OUT-LINE
+           WRITE OUT-LINE
+           WRITE OUT-LINE FROM RPT-RUN-BANNER
+
+           PERFORM SORT-STUDENT-TABLE
+
+           MOVE 'Y' TO WS-FIRST-GROUP
+           MOVE 0 TO WS-SECTION-TOTAL WS-COURSE-TOTAL WS-GRAND-TOTAL
+
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TBL-IDX > WS-REC-COUNT
+
+               IF WS-FIRST-GROUP = 'Y'
+                   PERFORM START-NEW-GROUP
+               ELSE
+                   MOVE 'N' TO WS-COURSE-CHANGED
+                   IF TBL-COURSE-CODE(WS-TBL-IDX) NOT = WS-PREV-COURSE
+                       MOVE 'Y' TO WS-COURSE-CHANGED
+                   END-IF
+
+                   IF WS-COURSE-CHANGED = 'Y'
+                       OR TBL-YEAR(WS-TBL-IDX) NOT = WS-PREV-YEAR
+                       OR TBL-SECTION(WS-TBL-IDX) NOT = WS-PREV-SECTION
+
+                       PERFORM END-SECTION-GROUP
+
+                       IF WS-COURSE-CHANGED = 'Y'
+                           PERFORM END-COURSE-GROUP
+                       END-IF
+
+                       PERFORM START-NEW-GROUP
+                   END-IF
+               END-IF
+
+               MOVE TBL-STUD-NO(WS-TBL-IDX)   TO RPT-STUD-NO
+               MOVE TBL-STUD-NAME(WS-TBL-IDX) TO RPT-STUD-NAME
+               MOVE TBL-TYPE-NAME(WS-TBL-IDX) TO RPT-TYPE-NAME
+               MOVE TBL-YEAR(WS-TBL-IDX)      TO RPT-YEAR
+               MOVE TBL-TOTAL-FEES(WS-TBL-IDX) TO RPT-TOTAL-FEES
+               MOVE TBL-DISCOUNT(WS-TBL-IDX)   TO RPT-DISCOUNT
+               WRITE OUT-LINE FROM RPT-DETAIL-LINE
+
+               ADD TBL-TOTAL-FEES(WS-TBL-IDX) TO WS-SECTION-TOTAL
+               ADD TBL-TOTAL-FEES(WS-TBL-IDX) TO WS-COURSE-TOTAL
+               ADD TBL-TOTAL-FEES(WS-TBL-IDX) TO WS-GRAND-TOTAL
+           END-PERFORM
+
+           PERFORM END-SECTION-GROUP
+           PERFORM END-COURSE-GROUP
+
+           MOVE SPACES TO OUT-LINE
+           WRITE OUT-LINE
+           MOVE WS-GRAND-TOTAL TO RPT-GRD-TOTAL
+           WRITE OUT-LINE FROM RPT-GRAND-TOTAL.
+
+       START-NEW-GROUP.
+           MOVE 'N' TO WS-FIRST-GROUP
+           MOVE TBL-COURSE-CODE(WS-TBL-IDX) TO WS-PREV-COURSE
+           MOVE TBL-YEAR(WS-TBL-IDX)        TO WS-PREV-YEAR
+           MOVE TBL-SECTION(WS-TBL-IDX)     TO WS-PREV-SECTION
+           MOVE 0 TO WS-SECTION-TOTAL
+           MOVE SPACES TO OUT-LINE
+           WRITE OUT-LINE
+           MOVE TBL-COURSE-NAME(WS-TBL-IDX) TO RPT-GRP-COURSE
+           MOVE WS-PREV-YEAR                TO RPT-GRP-YEAR
+           MOVE WS-PREV-SECTION             TO RPT-GRP-SECTION
+           WRITE OUT-LINE FROM RPT-GROUP-HEADER.
+
+       END-SECTION-GROUP.
+           MOVE WS-SECTION-TOTAL TO RPT-SEC-TOTAL
+           WRITE OUT-LINE FROM RPT-SECTION-SUBTOTAL.
+
+       END-COURSE-GROUP.
+           MOVE WS-COURSE-TOTAL TO RPT-CRS-TOTAL
+           WRITE OUT-LINE FROM RPT-COURSE-SUBTOTAL
+           MOVE 0 TO WS-COURSE-TOTAL.
