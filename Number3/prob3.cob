@@ -6,12 +6,33 @@
        FILE-CONTROL.
            SELECT BANK-FILE ASSIGN TO "D:\h\Prog-prob3\ACCFILE.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT ACCOUNT-MASTER ASSIGN TO
+               "D:\h\Prog-prob3\ACCTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-ACCNO
+               FILE STATUS IS WS-MST-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO
+               "D:\h\Prog-prob3\PASSBOOK.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD BANK-FILE.
        01 OUTREC                   PIC X(150).
 
+       FD ACCOUNT-MASTER.
+       01 MASTER-REC.
+           05 MST-ACCNO            PIC 9(10).
+           05 MST-ACCNAME          PIC X(25).
+           05 MST-ACCTYPE          PIC X.
+           05 MST-BRAN-CD          PIC X(3).
+           05 MST-BAL              PIC 9(9)V99.
+
+       FD HISTORY-FILE.
+       01 HIST-LINE                PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 INPUT-DATA.
            05 ACCNO-IN             PIC 9(10).
@@ -32,6 +53,37 @@
        01 CHECKER.
            05 EOFSW                PIC X.
            05 FLAGSW               PIC X VALUE 'N'.
+      *> Account master lookup (req 005)
+       01 WS-MST-STATUS            PIC XX.
+       01 WS-ACCT-FOUND            PIC X VALUE 'N'.
+      *> Minimum maintaining balance per account type (req 009)
+       01 WS-MIN-BAL               PIC 9(5)V99.
+      *> End-of-day per-branch reconciliation totals (req 006)
+       01 WS-BRANCH-TOTALS.
+           05 WS-BRANCH-ENTRY OCCURS 5 TIMES INDEXED BY WS-BR-IDX.
+               10 WS-BR-CODE       PIC X(3).
+               10 WS-BR-NAME       PIC X(15).
+               10 WS-BR-DEP-TOTAL  PIC 9(9)V99.
+               10 WS-BR-WD-TOTAL   PIC 9(9)V99.
+       01 WS-BANK-DEP-TOTAL        PIC 9(10)V99.
+       01 WS-BANK-WD-TOTAL         PIC 9(10)V99.
+      *> Month-end Savings interest batch (req 007)
+       01 WS-MONTHLY-RATE          PIC V9999 VALUE .0025.
+       01 WS-INTEREST              PIC 9(7)V99.
+       01 WS-EOF-MASTER            PIC X VALUE 'N'.
+       01 WS-BATCH-ANS             PIC X VALUE 'N'.
+      *> Transaction history / passbook file (req 008)
+       01 WS-HIST-STATUS           PIC XX.
+       01 HIST-REC.
+           05 HIST-DATE            PIC X(8).
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 HIST-ACCNO           PIC 9(10).
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 HIST-TRANSNAME       PIC X(12).
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 HIST-AMT             PIC ZZZ,ZZ9.99.
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 HIST-BAL             PIC ZZZ,ZZZ,ZZ9.99.
        01 H1.
            05 FILLER               PIC X(32) VALUE SPACES.
            05 FILLER               PIC X(16) VALUE "China Trust Bank".
@@ -76,7 +128,29 @@
            05 ACCTYPENAME-OUT      PIC X(15).
            05 FILLER               PIC X(1) VALUE SPACE.
            05 BAL-OUT              PIC ZZZ,ZZZ,ZZ9.99.
-       
+       01 RECON-HEADER.
+           05 FILLER               PIC X(20) VALUE SPACES.
+           05 FILLER               PIC X(32) VALUE
+               "End of Day Branch Reconciliation".
+       01 RECON-COL-HEADER.
+           05 FILLER               PIC X(15) VALUE "Branch".
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 FILLER               PIC X(14) VALUE "Deposits".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(14) VALUE "Withdrawals".
+       01 RECON-BRANCH-LINE.
+           05 RECON-BR-NAME        PIC X(15).
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 RECON-BR-DEP         PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 RECON-BR-WD          PIC ZZZ,ZZZ,ZZ9.99.
+       01 RECON-TOTAL-LINE.
+           05 FILLER               PIC X(15) VALUE "BANK TOTAL".
+           05 FILLER               PIC X(5)  VALUE SPACES.
+           05 RECON-TOT-DEP        PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 RECON-TOT-WD         PIC ZZZ,ZZZ,ZZ9.99.
+
        SCREEN SECTION.
        01 HEADER.
            05 BLANK SCREEN.
@@ -97,6 +171,7 @@
            05 LINE 15 COL 1 VALUE "Balance: ".
            05 LINE 16 COL 1 VALUE "Branch Code: ".
            05 LINE 17 COL 1 VALUE "Branch Name: ".
+           05 LINE 18 COL 1 VALUE "Current Balance: ".
        01 SCR-PR1.
            05 LINE 5 COL 35 PIC 9(10) USING ACCNO-IN REQUIRED AUTO.
            05 LINE 6 COL 35 PIC X(25) USING ACCNAME-IN REQUIRED AUTO.
@@ -114,46 +189,259 @@
            05 LINE 12 COL 35 PIC X USING ACCTYPE-IN REQUIRED AUTO.
        01 SCR-ACC-TYPENAME.
            05 LINE 13 COL 35 PIC X(15) USING ACCTYPENAME-IN HIGHLIGHT.
+       01 SCR-CUR-ACC-TYPE.
+           05 LINE 12 COL 35 PIC X FROM ACCTYPE-IN HIGHLIGHT.
        01 SCR-PR4.
            05 LINE 14 COL 35 PIC 9(7).99 USING INIDEP-IN REQUIRED AUTO.
+       01 SCR-CUR-BAL.
+           05 LINE 18 COL 35 PIC 9(9).99 FROM INIDEP-IN HIGHLIGHT.
        01 SCR-BAL.
            05 LINE 15 COL 35 PIC 9(9).99 USING BAL-IN HIGHLIGHT.
        01 SCR-PR5.
            05 LINE 16 COL 35 PIC X(3) USING BRAN-CD-IN REQUIRED AUTO.
        01 SCR-BR-NAME.
            05 LINE 17 COL 35 PIC X(15) USING BRAN-NAME-IN REQUIRED AUTO.
+       01 SCR-CUR-BR-CODE.
+           05 LINE 16 COL 35 PIC X(3) FROM BRAN-CD-IN HIGHLIGHT.
        01 SCR-CONTINUE.
            05 LINE 19 COL 1 VALUE "Input Another Record (Y/N)?: ".
            05 LINE 19 COL 47 PIC X USING EOFSW REQUIRED AUTO.
        01 SCR-ERROR.
            05 LINE 19 COL 1 FROM ERR-MSG.
-       
+       01 SCR-BATCH-PROMPT.
+           05 BLANK SCREEN.
+           05 LINE 1 COL 1 VALUE
+               "Run month-end Savings interest batch first? (Y/N): ".
+           05 LINE 1 COL 55 PIC X USING WS-BATCH-ANS REQUIRED AUTO.
+       01 SCR-BATCH-ERROR.
+           05 LINE 2 COL 1 FROM ERR-MSG.
+
        PROCEDURE DIVISION.
        MAIN-RTN.
            PERFORM HEADERS-RTN
 
+      *> req 007: give the teller a chance to run the Savings interest
+      *> batch before the day's transactions post.
+           MOVE 'N' TO FLAGSW
+           PERFORM UNTIL FLAGSW = 'Y'
+               DISPLAY SCR-BATCH-PROMPT
+               ACCEPT SCR-BATCH-PROMPT
+               MOVE FUNCTION UPPER-CASE(WS-BATCH-ANS) TO WS-BATCH-ANS
+               IF WS-BATCH-ANS = 'Y' OR WS-BATCH-ANS = 'N'
+                   MOVE 'Y' TO FLAGSW
+                   MOVE SPACES TO ERR-MSG
+                   DISPLAY SCR-BATCH-ERROR
+               ELSE
+                   MOVE 'ERROR: Y or N Only' TO ERR-MSG
+                   DISPLAY SCR-BATCH-ERROR
+               END-IF
+           END-PERFORM
+           IF WS-BATCH-ANS = 'Y'
+               PERFORM INTEREST-BATCH-RTN
+           END-IF
+
            PERFORM PROCESS-RTN UNTIL EOFSW = 'N' OR 'n'
 
            PERFORM FINISH-RTN
            STOP RUN.
-       
+
        HEADERS-RTN.
            OPEN OUTPUT BANK-FILE
            WRITE OUTREC FROM H1
            WRITE OUTREC FROM H2
            WRITE OUTREC FROM H3
-           WRITE OUTREC FROM SPACES 
+           WRITE OUTREC FROM SPACES
            WRITE OUTREC FROM SH1
-           WRITE OUTREC FROM SH2.
-       
+           WRITE OUTREC FROM SH2
+           PERFORM OPEN-ACCOUNT-MASTER
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HIST-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           PERFORM INIT-BRANCH-TOTALS.
+
+       INIT-BRANCH-TOTALS.
+      *> req 006: zero out the day's per-branch deposit/withdrawal
+      *> totals for the same five branches PROCESS-RTN validates.
+           MOVE 'PAR' TO WS-BR-CODE(1)
+           MOVE 'Paranaque' TO WS-BR-NAME(1)
+           MOVE 'PAS' TO WS-BR-CODE(2)
+           MOVE 'Pasay' TO WS-BR-NAME(2)
+           MOVE 'MAN' TO WS-BR-CODE(3)
+           MOVE 'Mandaluyong' TO WS-BR-NAME(3)
+           MOVE 'SME' TO WS-BR-CODE(4)
+           MOVE 'Sta. Mesa' TO WS-BR-NAME(4)
+           MOVE 'SJA' TO WS-BR-CODE(5)
+           MOVE 'San Juan' TO WS-BR-NAME(5)
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+               UNTIL WS-BR-IDX > 5
+               MOVE 0 TO WS-BR-DEP-TOTAL(WS-BR-IDX)
+               MOVE 0 TO WS-BR-WD-TOTAL(WS-BR-IDX)
+           END-PERFORM.
+
+       OPEN-ACCOUNT-MASTER.
+      *> req 005: keeps a real account master between runs, keyed on
+      *> ACCNO-IN, instead of every session starting from a one-shot
+      *> deposit typed at the keyboard.
+           OPEN I-O ACCOUNT-MASTER
+           IF WS-MST-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+           END-IF.
+
+       LOOKUP-ACCOUNT-MASTER.
+           MOVE ACCNO-IN TO MST-ACCNO
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-ACCT-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ACCT-FOUND
+                   MOVE MST-BAL TO INIDEP-IN
+           END-READ.
+
+       SET-ACCTYPE-INFO.
+      *> shared by both the new-account prompt loop and the existing-
+      *> account path below, so ACCTYPENAME-IN/WS-MIN-BAL always agree
+      *> with whichever ACCTYPE-IN they end up being derived from.
+           EVALUATE ACCTYPE-IN
+               WHEN 'S'
+                   MOVE 'Savings Deposit' TO ACCTYPENAME-IN
+                   MOVE 500.00 TO WS-MIN-BAL
+               WHEN 'C'
+                   MOVE 'Cheking Account' TO ACCTYPENAME-IN
+                   MOVE 1000.00 TO WS-MIN-BAL
+               WHEN 'D'
+                   MOVE 'Dollar Account' TO ACCTYPENAME-IN
+                   MOVE 50.00 TO WS-MIN-BAL
+           END-EVALUATE.
+
+       SET-BRANCH-INFO.
+           EVALUATE BRAN-CD-IN
+               WHEN 'PAR'
+                   MOVE 'Paranaque' TO BRAN-NAME-IN
+               WHEN 'PAS'
+                   MOVE 'Pasay' TO BRAN-NAME-IN
+               WHEN 'MAN'
+                   MOVE 'Mandaluyong' TO BRAN-NAME-IN
+               WHEN 'SME'
+                   MOVE 'Sta. Mesa' TO BRAN-NAME-IN
+               WHEN 'SJA'
+                   MOVE 'San Juan' TO BRAN-NAME-IN
+           END-EVALUATE.
+
+       UPDATE-ACCOUNT-MASTER.
+      *> req 005: post the transaction back to the master so the next
+      *> session (or the interest batch) sees the up-to-date balance.
+           MOVE ACCNO-IN TO MST-ACCNO
+           MOVE ACCNAME-IN TO MST-ACCNAME
+           MOVE ACCTYPE-IN TO MST-ACCTYPE
+           MOVE BRAN-CD-IN TO MST-BRAN-CD
+           MOVE BAL-IN TO MST-BAL
+           IF WS-ACCT-FOUND = 'Y'
+               REWRITE MASTER-REC
+           ELSE
+               WRITE MASTER-REC
+           END-IF.
+
+       WRITE-HISTORY-RECORD.
+      *> req 008: append one passbook-style line per transaction to
+      *> HISTORY-FILE, independent of the ACCFILE.TXT teller printout.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HIST-DATE
+           MOVE ACCNO-IN TO HIST-ACCNO
+           MOVE TRANSNAME-IN TO HIST-TRANSNAME
+           MOVE AMT-IN TO HIST-AMT
+           MOVE BAL-IN TO HIST-BAL
+           WRITE HIST-LINE FROM HIST-REC.
+
+       UPDATE-BRANCH-TOTALS.
+      *> req 006: accumulate the day's deposits/withdrawals for the
+      *> transaction's branch so FINISH-RTN can print the totals.
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+               UNTIL WS-BR-IDX > 5
+               IF WS-BR-CODE(WS-BR-IDX) = BRAN-CD-IN
+                   IF TRANSTYPE-IN = 'D'
+                       ADD AMT-IN TO WS-BR-DEP-TOTAL(WS-BR-IDX)
+                   ELSE
+                       ADD AMT-IN TO WS-BR-WD-TOTAL(WS-BR-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       INTEREST-BATCH-RTN.
+      *> req 007: credit one month's interest to every Savings account
+      *> on the master before the day's transactions are taken.
+           MOVE 'N' TO WS-EOF-MASTER
+           MOVE LOW-VALUES TO MST-ACCNO
+           START ACCOUNT-MASTER KEY IS NOT LESS THAN MST-ACCNO
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-MASTER
+           END-START
+           PERFORM UNTIL WS-EOF-MASTER = 'Y'
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-MASTER
+               END-READ
+               IF WS-EOF-MASTER = 'N'
+                   IF MST-ACCTYPE = 'S'
+                       COMPUTE WS-INTEREST ROUNDED =
+                           MST-BAL * WS-MONTHLY-RATE
+                       ADD WS-INTEREST TO MST-BAL
+                       REWRITE MASTER-REC
+                       MOVE MST-ACCNO TO ACCNO-OUT
+                       MOVE MST-ACCNAME TO ACCNAME-OUT
+                       MOVE 'Interest' TO TRANSNAME-OUT
+                       MOVE 'Savings Deposit' TO ACCTYPENAME-OUT
+                       MOVE MST-BAL TO BAL-OUT
+                       WRITE OUTREC FROM REC-OUT
+
+      *> req 006/008: an interest credit is a transaction like any
+      *> other -- it needs its own passbook line and branch total,
+      *> or the master and the passbook/reconciliation trail diverge.
+                       MOVE MST-ACCNO TO ACCNO-IN
+                       MOVE 'Interest' TO TRANSNAME-IN
+                       MOVE WS-INTEREST TO AMT-IN
+                       MOVE MST-BAL TO BAL-IN
+                       MOVE MST-BRAN-CD TO BRAN-CD-IN
+                       MOVE 'D' TO TRANSTYPE-IN
+                       PERFORM WRITE-HISTORY-RECORD
+                       PERFORM UPDATE-BRANCH-TOTALS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       WRITE-RECONCILIATION.
+      *> req 006: end-of-day per-branch deposit/withdrawal totals plus
+      *> a bank-wide grand total, appended to the same ACCFILE.TXT.
+           MOVE 0 TO WS-BANK-DEP-TOTAL
+           MOVE 0 TO WS-BANK-WD-TOTAL
+           WRITE OUTREC FROM SPACES
+           WRITE OUTREC FROM RECON-HEADER
+           WRITE OUTREC FROM SPACES
+           WRITE OUTREC FROM RECON-COL-HEADER
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+               UNTIL WS-BR-IDX > 5
+               MOVE WS-BR-NAME(WS-BR-IDX) TO RECON-BR-NAME
+               MOVE WS-BR-DEP-TOTAL(WS-BR-IDX) TO RECON-BR-DEP
+               MOVE WS-BR-WD-TOTAL(WS-BR-IDX) TO RECON-BR-WD
+               WRITE OUTREC FROM RECON-BRANCH-LINE
+               ADD WS-BR-DEP-TOTAL(WS-BR-IDX) TO WS-BANK-DEP-TOTAL
+               ADD WS-BR-WD-TOTAL(WS-BR-IDX) TO WS-BANK-WD-TOTAL
+           END-PERFORM
+           MOVE WS-BANK-DEP-TOTAL TO RECON-TOT-DEP
+           MOVE WS-BANK-WD-TOTAL TO RECON-TOT-WD
+           WRITE OUTREC FROM RECON-TOTAL-LINE.
+
        PROCESS-RTN.
            DISPLAY HEADER
            DISPLAY LAYOUT
-           
+
            INITIALIZE INPUT-DATA COMPUTE-DATA
            DISPLAY SCR-PR1
            ACCEPT SCR-PR1
 
+           PERFORM LOOKUP-ACCOUNT-MASTER
+
            MOVE 'N' TO FLAGSW
            PERFORM UNTIL FLAGSW = 'Y'
                DISPLAY SCR-G-CODE
@@ -207,41 +495,49 @@
            DISPLAY SCR-PR3
            ACCEPT SCR-PR3
            
-           MOVE 'N' TO FLAGSW
-           PERFORM UNTIL FLAGSW = 'Y'
-               DISPLAY SCR-ACC-TYPE
-               ACCEPT SCR-ACC-TYPE
-               MOVE FUNCTION UPPER-CASE(ACCTYPE-IN) TO ACCTYPE-IN
+      *> req 005 (reconciled with reviewer feedback): an existing
+      *> account's type came from the master, not from the teller, so
+      *> a mistyped re-key on a routine deposit/withdrawal can no
+      *> longer silently reclassify it. Only a brand-new account gets
+      *> to choose its type here.
+           IF WS-ACCT-FOUND = 'Y'
+               MOVE MST-ACCTYPE TO ACCTYPE-IN
+               PERFORM SET-ACCTYPE-INFO
+               DISPLAY SCR-CUR-ACC-TYPE
+           ELSE
+               MOVE 'N' TO FLAGSW
+               PERFORM UNTIL FLAGSW = 'Y'
+                   DISPLAY SCR-ACC-TYPE
+                   ACCEPT SCR-ACC-TYPE
+                   MOVE FUNCTION UPPER-CASE(ACCTYPE-IN) TO ACCTYPE-IN
 
-               EVALUATE ACCTYPE-IN
-               WHEN 'S'
-                   MOVE 'Savings Deposit' TO ACCTYPENAME-IN
-                   MOVE SPACES TO ERR-MSG
-                   DISPLAY SCR-ERROR
-                   MOVE 'Y' TO FLAGSW
-               WHEN 'C'
-                   MOVE 'Cheking Account' TO ACCTYPENAME-IN
-                   MOVE SPACES TO ERR-MSG
-                   DISPLAY SCR-ERROR
-                   MOVE 'Y' TO FLAGSW
-               WHEN 'D'
-                   MOVE 'Dollar Account' TO ACCTYPENAME-IN
-                   MOVE SPACES TO ERR-MSG
-                   DISPLAY SCR-ERROR
-                   MOVE 'Y' TO FLAGSW
-               WHEN OTHER 
-                   MOVE 'ERROR: S, C, D only!' TO ERR-MSG
-                   DISPLAY SCR-ERROR
-               END-EVALUATE 
-           END-PERFORM 
+                   EVALUATE TRUE
+                   WHEN ACCTYPE-IN = 'S' OR ACCTYPE-IN = 'C'
+                       OR ACCTYPE-IN = 'D'
+                       PERFORM SET-ACCTYPE-INFO
+                       MOVE SPACES TO ERR-MSG
+                       DISPLAY SCR-ERROR
+                       MOVE 'Y' TO FLAGSW
+                   WHEN OTHER
+                       MOVE 'ERROR: S, C, D only!' TO ERR-MSG
+                       DISPLAY SCR-ERROR
+                   END-EVALUATE
+               END-PERFORM
+           END-IF
 
            DISPLAY SCR-ACC-TYPENAME
-           
-           MOVE 'N' TO FLAGSW
-           PERFORM UNTIL FLAGSW = 'Y'
+
+      *> req 005: an account already on the master carries its balance
+      *> forward instead of asking the teller to retype it.
+           IF WS-ACCT-FOUND = 'Y'
+               DISPLAY SCR-CUR-BAL
+           ELSE
                DISPLAY SCR-PR4
                ACCEPT SCR-PR4
+           END-IF
 
+           MOVE 'N' TO FLAGSW
+           PERFORM UNTIL FLAGSW = 'Y'
                EVALUATE TRANSTYPE-IN
                    WHEN 'D'
                        COMPUTE BAL-IN = INIDEP-IN + AMT-IN
@@ -252,54 +548,57 @@
                        IF AMT-IN > INIDEP-IN
                            MOVE 'ERROR: Insufficient Balance' TO ERR-MSG
                            DISPLAY SCR-ERROR
-                       ELSE 
-                           COMPUTE BAL-IN = INIDEP-IN - AMT-IN
-                           MOVE SPACES TO ERR-MSG
-                           DISPLAY SCR-ERROR
-                           MOVE 'Y' TO FLAGSW
-               END-EVALUATE 
-           END-PERFORM 
+                           DISPLAY SCR-PR3
+                           ACCEPT SCR-PR3
+                       ELSE
+                           IF INIDEP-IN - AMT-IN < WS-MIN-BAL
+                               MOVE
+                             'ERROR: Below minimum maintaining balance'
+                                   TO ERR-MSG
+                               DISPLAY SCR-ERROR
+                               DISPLAY SCR-PR3
+                               ACCEPT SCR-PR3
+                           ELSE
+                               COMPUTE BAL-IN = INIDEP-IN - AMT-IN
+                               MOVE SPACES TO ERR-MSG
+                               DISPLAY SCR-ERROR
+                               MOVE 'Y' TO FLAGSW
+                           END-IF
+                       END-IF
+               END-EVALUATE
+           END-PERFORM
 
            DISPLAY SCR-BAL
            
-           MOVE 'N' TO FLAGSW
-           PERFORM UNTIL FLAGSW = 'Y'
-               DISPLAY SCR-PR5
-               ACCEPT SCR-PR5
-               MOVE FUNCTION UPPER-CASE(BRAN-CD-IN) TO BRAN-CD-IN
+      *> req 005 (reconciled with reviewer feedback): same reasoning as
+      *> the account-type block above -- an existing account's branch
+      *> comes from the master, not a fresh teller re-key.
+           IF WS-ACCT-FOUND = 'Y'
+               MOVE MST-BRAN-CD TO BRAN-CD-IN
+               PERFORM SET-BRANCH-INFO
+               DISPLAY SCR-CUR-BR-CODE
+           ELSE
+               MOVE 'N' TO FLAGSW
+               PERFORM UNTIL FLAGSW = 'Y'
+                   DISPLAY SCR-PR5
+                   ACCEPT SCR-PR5
+                   MOVE FUNCTION UPPER-CASE(BRAN-CD-IN) TO BRAN-CD-IN
 
-               EVALUATE BRAN-CD-IN
-                   WHEN 'PAR'
-                       MOVE 'Paranaque' TO BRAN-NAME-IN
-                       MOVE SPACES TO ERR-MSG
-                       DISPLAY SCR-ERROR
-                       MOVE 'Y' TO FLAGSW
-                   WHEN 'PAS'
-                       MOVE 'Pasay' TO BRAN-NAME-IN 
-                       MOVE SPACES TO ERR-MSG
-                       DISPLAY SCR-ERROR
-                       MOVE 'Y' TO FLAGSW
-                   WHEN 'MAN'
-                       MOVE 'Mandaluyong' TO BRAN-NAME-IN
-                       MOVE SPACES TO ERR-MSG
-                       DISPLAY SCR-ERROR
-                       MOVE 'Y' TO FLAGSW
-                   WHEN 'SME'
-                       MOVE 'Sta. Mesa' TO BRAN-NAME-IN   
-                       MOVE SPACES TO ERR-MSG
-                       DISPLAY SCR-ERROR
-                       MOVE 'Y' TO FLAGSW
-                   WHEN 'SJA'
-                       MOVE 'San Juan' TO BRAN-NAME-IN
-                       MOVE SPACES TO ERR-MSG
-                       DISPLAY SCR-ERROR
-                       MOVE 'Y' TO FLAGSW
-                   WHEN OTHER 
-                       MOVE 'ERROR: PAR, PAS, MAN, SME, SJA Only!'
-                           TO ERR-MSG
-                       DISPLAY SCR-ERROR
-               END-EVALUATE 
-           END-PERFORM 
+                   EVALUATE TRUE
+                       WHEN BRAN-CD-IN = 'PAR' OR BRAN-CD-IN = 'PAS'
+                           OR BRAN-CD-IN = 'MAN' OR BRAN-CD-IN = 'SME'
+                           OR BRAN-CD-IN = 'SJA'
+                           PERFORM SET-BRANCH-INFO
+                           MOVE SPACES TO ERR-MSG
+                           DISPLAY SCR-ERROR
+                           MOVE 'Y' TO FLAGSW
+                       WHEN OTHER
+                           MOVE 'ERROR: PAR, PAS, MAN, SME, SJA Only!'
+                               TO ERR-MSG
+                           DISPLAY SCR-ERROR
+                   END-EVALUATE
+               END-PERFORM
+           END-IF
 
            DISPLAY SCR-BR-NAME
 
@@ -310,6 +609,10 @@
            MOVE BAL-IN TO BAL-OUT
            WRITE OUTREC FROM REC-OUT
 
+           PERFORM UPDATE-ACCOUNT-MASTER
+           PERFORM WRITE-HISTORY-RECORD
+           PERFORM UPDATE-BRANCH-TOTALS
+
            MOVE 'N' TO FLAGSW
            PERFORM UNTIL FLAGSW = 'Y'
                DISPLAY SCR-CONTINUE
@@ -327,7 +630,10 @@
            END-PERFORM.
 
        FINISH-RTN.
-           CLOSE BANK-FILE.
+           PERFORM WRITE-RECONCILIATION
+           CLOSE BANK-FILE
+           CLOSE ACCOUNT-MASTER
+           CLOSE HISTORY-FILE.
 
                                    
 
